@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: On-demand maintenance program to update a bookstore's
+      *          rating (libreria-calif) in place, by key, without
+      *          touching libreria-llave - so re-rating a store after a
+      *          service review never orphans its LIBXPEDIDO/PEDIDOS
+      *          history. Prompts for the key and new rating the same
+      *          way LibreriaInquiry.cbl prompts for a lookup key,
+      *          since the repo has no SCREEN SECTION or CICS map
+      *          convention to follow for interactive input.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBCALIFUPDATE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRERIAS ASSIGN TO "..\librerias.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libreria-llave
+                   FILE STATUS IS ws-librerias-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBRERIAS.
+           COPY "LIBRREG.cpy".
+       WORKING-STORAGE SECTION.
+       77  ws-librerias-status pic xx.
+       77  w-zona pic 9(2).
+       77  w-cod pic x(6).
+       77  w-calif-nuevo pic 9(3).
+       77  w-resultado pic x(20).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "LIBCALIFUPDATE - ZONA: " WITH NO ADVANCING.
+           ACCEPT w-zona.
+           DISPLAY "LIBCALIFUPDATE - CODIGO: " WITH NO ADVANCING.
+           ACCEPT w-cod.
+           DISPLAY "LIBCALIFUPDATE - CALIFICACION NUEVA: "
+               WITH NO ADVANCING.
+           ACCEPT w-calif-nuevo.
+           MOVE SPACES TO w-resultado.
+           OPEN I-O LIBRERIAS.
+           IF ws-librerias-status NOT = "00"
+               DISPLAY "LIBCALIFUPDATE - ERROR AL ABRIR LIBRERIAS: "
+                   ws-librerias-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE w-zona TO libreria-zona.
+           MOVE w-cod TO libreria-cod.
+           READ LIBRERIAS
+               INVALID KEY
+                   MOVE "LIBRERIA NO EXISTE" TO w-resultado
+           END-READ.
+           IF w-resultado = SPACES
+               MOVE w-calif-nuevo TO libreria-calif
+               REWRITE libreria-reg
+                   INVALID KEY
+                       MOVE "ERROR AL GRABAR" TO w-resultado
+               END-REWRITE
+               IF w-resultado = SPACES
+                   MOVE "OK" TO w-resultado
+               END-IF
+           END-IF.
+           CLOSE LIBRERIAS.
+           DISPLAY "LIBCALIFUPDATE - RESULTADO: " w-resultado.
+           GOBACK.
+       END PROGRAM LIBCALIFUPDATE.
