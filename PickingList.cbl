@@ -0,0 +1,215 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Warehouse picking-list report, keyed by ped-zona and
+      *          ped-pedido. For each order prints the date and the
+      *          client's name (looked up in CLIENTES by ped-cliente)
+      *          from PEDIDOS, then every libX-cod-libro / libX-cant
+      *          line from LIBXPEDIDO with the book's lib-nombre
+      *          pulled from LIBROS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PICKINGLIST.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO "..\pedidos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ped-llave
+                   FILE STATUS IS ws-pedidos-status.
+           SELECT LIBXPEDIDO ASSIGN TO "..\libroxpedido.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libX-llave
+                   FILE STATUS IS ws-libx-status.
+           SELECT LIBROS ASSIGN TO "..\libros.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS lib-llave
+                   ALTERNATE RECORD KEY IS lib-cod-libro
+                       WITH DUPLICATES
+                   FILE STATUS IS ws-libros-status.
+           SELECT CLIENTES ASSIGN TO "..\clientes.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS cli-cod
+                   FILE STATUS IS ws-clientes-status.
+           SELECT LIBRERIAS ASSIGN TO "..\librerias.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libreria-llave
+                   FILE STATUS IS ws-librerias-status.
+           SELECT PICKING ASSIGN TO "..\picking-list.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS.
+           COPY "PEDREG.cpy".
+       FD  LIBXPEDIDO.
+           COPY "LIBXREG.cpy".
+       FD  LIBROS.
+           COPY "LIBREG.cpy".
+       FD  CLIENTES.
+           COPY "CLIREG.cpy".
+       FD  LIBRERIAS.
+           COPY "LIBRREG.cpy".
+       FD  PICKING.
+       01  picking-lin pic x(90).
+       WORKING-STORAGE SECTION.
+       77  w-flag-ped pic 9.
+           88 fin-ped value 1.
+       77  w-flag-libx pic 9.
+           88 fin-libx value 1.
+       77  ws-pedidos-status pic xx.
+       77  ws-libx-status pic xx.
+       77  ws-libros-status pic xx.
+       77  ws-clientes-status pic xx.
+       77  ws-librerias-status pic xx.
+       77  w-encontrada pic 9.
+           88 libro-encontrado value 1.
+       77  w-sin-mas-libros pic 9.
+           88 sin-mas-libros value 1.
+       77  w-cliente-hallado pic 9.
+           88 cliente-encontrado value 1.
+       77  w-cliente-nombre pic x(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-PED-ORDEN.
+           PERFORM UNTIL fin-ped
+               PERFORM 300-IMPRIMIR-ORDEN
+               PERFORM 200-LEER-PED-ORDEN
+           END-PERFORM.
+           PERFORM 900-FIN.
+           GOBACK.
+       100-INICIO.
+           OPEN INPUT PEDIDOS.
+           OPEN INPUT LIBXPEDIDO.
+           OPEN INPUT LIBROS.
+           OPEN INPUT CLIENTES.
+           OPEN INPUT LIBRERIAS.
+           OPEN OUTPUT PICKING.
+           PERFORM 105-VERIFICAR-APERTURA.
+           MOVE "LISTA DE PICKING" TO picking-lin.
+           WRITE picking-lin.
+       105-VERIFICAR-APERTURA.
+           IF ws-pedidos-status NOT = "00"
+               DISPLAY "PICKINGLIST - ERROR AL ABRIR PEDIDOS: "
+                   ws-pedidos-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF ws-libx-status NOT = "00"
+               DISPLAY "PICKINGLIST - ERROR AL ABRIR LIBXPEDIDO: "
+                   ws-libx-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF ws-libros-status NOT = "00"
+               DISPLAY "PICKINGLIST - ERROR AL ABRIR LIBROS: "
+                   ws-libros-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF ws-clientes-status NOT = "00"
+               DISPLAY "PICKINGLIST - ERROR AL ABRIR CLIENTES: "
+                   ws-clientes-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF ws-librerias-status NOT = "00"
+               DISPLAY "PICKINGLIST - ERROR AL ABRIR LIBRERIAS: "
+                   ws-librerias-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+       200-LEER-PED-ORDEN.
+           READ PEDIDOS NEXT RECORD
+               AT END MOVE 1 TO w-flag-ped
+           END-READ.
+       300-IMPRIMIR-ORDEN.
+           MOVE ped-cliente TO cli-cod.
+           READ CLIENTES
+               INVALID KEY MOVE 0 TO w-cliente-hallado
+               NOT INVALID KEY MOVE 1 TO w-cliente-hallado
+           END-READ.
+           IF cliente-encontrado
+               MOVE cli-nombre TO w-cliente-nombre
+           ELSE
+               MOVE "CLIENTE DESCONOCIDO" TO w-cliente-nombre
+           END-IF.
+           MOVE SPACES TO picking-lin.
+           STRING "PEDIDO ZONA " ped-zona " NRO " ped-pedido
+               " FECHA " ped-fecha " CLIENTE " w-cliente-nombre
+               DELIMITED BY SIZE INTO picking-lin.
+           WRITE picking-lin.
+           MOVE ped-zona TO libX-zona.
+           MOVE ped-pedido TO libX-nro-pedido.
+           MOVE LOW-VALUES TO libX-cod-libro.
+           START LIBXPEDIDO KEY IS NOT LESS THAN libX-llave
+               INVALID KEY MOVE 1 TO w-flag-libx
+               NOT INVALID KEY MOVE 0 TO w-flag-libx
+           END-START.
+           PERFORM UNTIL fin-libx
+               READ LIBXPEDIDO NEXT RECORD
+                   AT END MOVE 1 TO w-flag-libx
+               END-READ
+               IF NOT fin-libx
+                   IF libX-zona NOT = ped-zona
+                           OR libX-nro-pedido NOT = ped-pedido
+                       MOVE 1 TO w-flag-libx
+                   ELSE
+                       PERFORM 310-IMPRIMIR-LINEA
+                   END-IF
+               END-IF
+           END-PERFORM.
+       310-IMPRIMIR-LINEA.
+           PERFORM 315-RESOLVER-LIBRO-ZONA.
+           MOVE SPACES TO picking-lin.
+           IF libro-encontrado
+               STRING "  LIBRO " libX-cod-libro " " lib-nombre
+                   " CANT " libX-cant DELIMITED BY SIZE
+                   INTO picking-lin
+           ELSE
+               STRING "  LIBRO " libX-cod-libro
+                   " (NOMBRE DESCONOCIDO) CANT " libX-cant
+                   DELIMITED BY SIZE INTO picking-lin
+           END-IF.
+           WRITE picking-lin.
+       315-RESOLVER-LIBRO-ZONA.
+           MOVE 0 TO w-encontrada.
+           MOVE libX-cod-libro TO lib-cod-libro.
+           START LIBROS KEY IS EQUAL lib-cod-libro
+               INVALID KEY MOVE 1 TO w-sin-mas-libros
+               NOT INVALID KEY MOVE 0 TO w-sin-mas-libros
+           END-START.
+           PERFORM UNTIL sin-mas-libros OR libro-encontrado
+               READ LIBROS NEXT RECORD
+                   AT END MOVE 1 TO w-sin-mas-libros
+                   NOT AT END
+                       IF lib-cod-libro NOT = libX-cod-libro
+                           MOVE 1 TO w-sin-mas-libros
+                       ELSE
+                           MOVE ped-zona TO libreria-zona
+                           MOVE lib-cod-libreria TO libreria-cod
+                           READ LIBRERIAS
+                               INVALID KEY CONTINUE
+                               NOT INVALID KEY MOVE 1 TO w-encontrada
+                           END-READ
+                       END-IF
+               END-READ
+           END-PERFORM.
+       900-FIN.
+           CLOSE PEDIDOS.
+           CLOSE LIBXPEDIDO.
+           CLOSE LIBROS.
+           CLOSE CLIENTES.
+           CLOSE LIBRERIAS.
+           CLOSE PICKING.
+           DISPLAY "PICKINGLIST - lista generada".
+       END PROGRAM PICKINGLIST.
