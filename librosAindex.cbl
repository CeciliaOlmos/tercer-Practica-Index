@@ -1,66 +1,250 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT LIB ASSIGN TO "..\libros.txt"
-           ORGANIZATION LINE SEQUENTIAL.
-           SELECT LIBROS ASSIGN TO "..\libros.dat"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS lib-llave.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  LIBROS.
-       01  lib-reg.
-           03 lib-llave.
-               05 lib-cod-libreria pic x(6).
-               05 lib-cod-libro pic x(6).
-           03 lib-nombre pic x(20).
-           03 lib-stock pic 9(3).
-       FD  LIB.
-       01  lib-tex-reg.
-           03 lib-tex-libreria pic x(6).
-           03 lib-tex-libro pic x(6).
-           03 lib-tex-nombre pic x(20).
-           03 lib-tex-stock pic 9(3).
-       WORKING-STORAGE SECTION.
-       77  w-flag pic 9.
-           88 fin-archivo value 1.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM 100-INICIO.
-           PERFORM 200-LEER-ARCH-FACT.
-           PERFORM UNTIL fin-archivo
-            PERFORM 300-PROCESO
-            PERFORM 200-LEER-ARCH-FACT
-           END-PERFORM.
-           PERFORM 400-FIN.
-            STOP RUN.
-       100-INICIO.
-           OPEN INPUT LIB.
-           OPEN OUTPUT LIBROS.
-       200-LEER-ARCH-FACT.
-           READ LIB AT END MOVE 1 TO w-flag.
-       300-PROCESO.
-           MOVE lib-tex-libreria to lib-cod-libreria.
-           MOVE lib-tex-libro to lib-cod-libro.
-           MOVE lib-tex-nombre to lib-nombre.
-           MOVE lib-tex-stock to lib-stock.
-           WRITE lib-reg.
-           DISPLAY lib-reg.
-
-       400-FIN.
-           CLOSE LIB.
-           CLOSE LIBROS.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Loads libros.txt into the LIBROS indexed file and, at
+      *          end of job, reports every libro whose stock fell
+      *          below a configurable reorder threshold, grouped by
+      *          lib-cod-libreria. Saves a checkpoint every
+      *          w-cada-ckpt records so a job that dies partway
+      *          through can be rerun and resume instead of
+      *          reprocessing libros.txt from record one.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBROSAINDEX.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIB ASSIGN TO "..\libros.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT LIBROS ASSIGN TO "..\libros.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS lib-llave
+                   ALTERNATE RECORD KEY IS lib-cod-libro
+                       WITH DUPLICATES.
+           SELECT STOCK-BAJO ASSIGN TO "..\stock-bajo.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT CARGA-AUDIT ASSIGN TO "..\carga-audit.log"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT LIB-CKPT ASSIGN TO "..\libros.ckp"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS ws-ckpt-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBROS.
+           COPY "LIBREG.cpy".
+       FD  LIB.
+       01  lib-tex-reg.
+           03 lib-tex-libreria pic x(6).
+           03 lib-tex-libro pic x(6).
+           03 lib-tex-nombre pic x(20).
+           03 lib-tex-stock pic 9(3).
+       01  lib-tex-trailer redefines lib-tex-reg.
+           03 lib-tex-trailer-lit pic x(3).
+           03 lib-tex-trailer-cant pic 9(6).
+           03 filler pic x(26).
+       FD  STOCK-BAJO.
+       01  stockbajo-lin pic x(60).
+       FD  CARGA-AUDIT.
+           COPY "AUDITREC.cpy".
+       FD  LIB-CKPT.
+           COPY "CKPTREG.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-archivo value 1.
+       77  w-flag-rep pic 9.
+           88 fin-reporte value 1.
+       77  w-umbral-stock pic 9(3) value 010.
+       77  w-libreria-ant pic x(6) value spaces.
+       77  w-leidos pic 9(6) value 0.
+       77  w-grabados pic 9(6) value 0.
+       77  w-duplicados pic 9(6) value 0.
+       77  w-trailer-cant pic 9(6) value 0.
+       77  w-trailer-visto pic 9 value 0.
+           88 trailer-visto value 1.
+       77  w-hora-ini pic x(8).
+       77  w-hora-fin pic x(8).
+       77  ws-ckpt-status pic xx.
+       77  w-saltar pic 9(6) value 0.
+       77  w-desde-ckpt pic 9 value 0.
+           88 hay-checkpoint value 1.
+       77  w-cada-ckpt pic 9(4) value 100.
+       77  w-contador-ckpt pic 9(4) value 0.
+       77  w-idx-salto pic 9(6).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+           PERFORM 200-LEER-ARCH-FACT.
+           PERFORM UNTIL fin-archivo
+            PERFORM 300-PROCESO
+            PERFORM 200-LEER-ARCH-FACT
+           END-PERFORM.
+           PERFORM 400-FIN.
+            GOBACK.
+       100-INICIO.
+           ACCEPT w-hora-ini FROM TIME.
+           PERFORM 110-LEER-CHECKPOINT.
+           OPEN INPUT LIB.
+           IF hay-checkpoint
+               OPEN I-O LIBROS
+               MOVE w-saltar TO w-leidos
+               PERFORM VARYING w-idx-salto FROM 1 BY 1
+                       UNTIL w-idx-salto > w-saltar
+                   READ LIB
+                       AT END MOVE 1 TO w-flag
+                   END-READ
+               END-PERFORM
+               DISPLAY "LIBROSAINDEX - reanudando desde checkpoint, "
+                   w-saltar " registros ya procesados"
+           ELSE
+               OPEN OUTPUT LIBROS
+           END-IF.
+           ACCEPT w-umbral-stock FROM ENVIRONMENT "UMBRAL_STOCK"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+       110-LEER-CHECKPOINT.
+           OPEN INPUT LIB-CKPT
+           IF ws-ckpt-status = "35"
+               MOVE 0 TO w-saltar
+           ELSE
+               READ LIB-CKPT
+                   AT END MOVE 0 TO w-saltar
+                   NOT AT END
+                       MOVE ckpt-registros-leidos TO w-saltar
+                       IF w-saltar > 0
+                           MOVE 1 TO w-desde-ckpt
+                           MOVE ckpt-grabados TO w-grabados
+                           MOVE ckpt-rechazados TO w-duplicados
+                       END-IF
+               END-READ
+               CLOSE LIB-CKPT
+           END-IF.
+       200-LEER-ARCH-FACT.
+           READ LIB
+               AT END MOVE 1 TO w-flag
+           END-READ.
+           IF NOT fin-archivo
+               IF lib-tex-trailer-lit = "TRL"
+                   MOVE lib-tex-trailer-cant TO w-trailer-cant
+                   MOVE 1 TO w-trailer-visto
+                   MOVE 1 TO w-flag
+               ELSE
+                   ADD 1 TO w-leidos
+               END-IF
+           END-IF.
+       300-PROCESO.
+           MOVE lib-tex-libreria to lib-cod-libreria.
+           MOVE lib-tex-libro to lib-cod-libro.
+           MOVE lib-tex-nombre to lib-nombre.
+           MOVE lib-tex-stock to lib-stock.
+           MOVE 0 TO lib-precio.
+           WRITE lib-reg
+               INVALID KEY
+                   ADD 1 TO w-duplicados
+                   DISPLAY "LIBROSAINDEX - clave duplicada, omitido: "
+                       lib-llave
+               NOT INVALID KEY
+                   ADD 1 TO w-grabados
+                   DISPLAY lib-reg
+           END-WRITE.
+           PERFORM 320-CHECKPOINTEAR.
+       320-CHECKPOINTEAR.
+           ADD 1 TO w-contador-ckpt.
+           IF w-contador-ckpt >= w-cada-ckpt
+               PERFORM 340-GRABAR-CHECKPOINT
+               MOVE 0 TO w-contador-ckpt
+           END-IF.
+       340-GRABAR-CHECKPOINT.
+           OPEN OUTPUT LIB-CKPT.
+           MOVE "LIBROSAINDEX" TO ckpt-programa.
+           MOVE w-leidos TO ckpt-registros-leidos.
+           MOVE lib-llave TO ckpt-ultima-llave.
+           MOVE w-grabados TO ckpt-grabados.
+           MOVE w-duplicados TO ckpt-rechazados.
+           WRITE ckpt-reg.
+           CLOSE LIB-CKPT.
+
+       400-FIN.
+           CLOSE LIB.
+           CLOSE LIBROS.
+           PERFORM 500-REPORTE-STOCK-BAJO.
+           PERFORM 600-ESCRIBIR-AUDITORIA.
+           PERFORM 420-LIMPIAR-CHECKPOINT.
+           PERFORM 630-FIJAR-RETURN-CODE.
+       420-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT LIB-CKPT.
+           CLOSE LIB-CKPT.
+
+       500-REPORTE-STOCK-BAJO.
+           MOVE 0 TO w-flag-rep.
+           MOVE SPACES TO w-libreria-ant.
+           OPEN INPUT LIBROS.
+           OPEN OUTPUT STOCK-BAJO.
+           MOVE "REPORTE DE LIBROS CON STOCK BAJO" TO stockbajo-lin.
+           WRITE stockbajo-lin.
+           PERFORM 510-LEER-LIBROS-ORDEN.
+           PERFORM UNTIL fin-reporte
+               IF lib-stock < w-umbral-stock
+                   PERFORM 520-IMPRIMIR-LINEA-STOCK
+               END-IF
+               PERFORM 510-LEER-LIBROS-ORDEN
+           END-PERFORM.
+           CLOSE LIBROS.
+           CLOSE STOCK-BAJO.
+       510-LEER-LIBROS-ORDEN.
+           READ LIBROS NEXT RECORD
+               AT END MOVE 1 TO w-flag-rep
+           END-READ.
+       520-IMPRIMIR-LINEA-STOCK.
+           IF lib-cod-libreria NOT = w-libreria-ant
+               MOVE SPACES TO stockbajo-lin
+               STRING "LIBRERIA: " lib-cod-libreria
+                   DELIMITED BY SIZE INTO stockbajo-lin
+               WRITE stockbajo-lin
+               MOVE lib-cod-libreria TO w-libreria-ant
+           END-IF.
+           MOVE SPACES TO stockbajo-lin.
+           STRING "  LIBRO " lib-cod-libro " " lib-nombre
+               " STOCK " lib-stock DELIMITED BY SIZE
+               INTO stockbajo-lin.
+           WRITE stockbajo-lin.
+
+       600-ESCRIBIR-AUDITORIA.
+           ACCEPT w-hora-fin FROM TIME.
+           MOVE "LIBROSAINDEX" TO audit-programa.
+           MOVE w-hora-ini TO audit-hora-ini.
+           MOVE w-hora-fin TO audit-hora-fin.
+           MOVE w-leidos TO audit-leidos.
+           MOVE w-grabados TO audit-grabados.
+           MOVE w-duplicados TO audit-rechazados.
+           MOVE w-trailer-cant TO audit-trailer.
+           IF NOT trailer-visto
+               MOVE "SIN TRAILER" TO audit-resultado
+           ELSE
+               IF w-trailer-cant = w-leidos
+                   MOVE "OK" TO audit-resultado
+               ELSE
+                   MOVE "MISMATCH" TO audit-resultado
+               END-IF
+           END-IF.
+           OPEN EXTEND CARGA-AUDIT.
+           WRITE audit-lin.
+           CLOSE CARGA-AUDIT.
+       630-FIJAR-RETURN-CODE.
+           IF audit-resultado = "MISMATCH" OR audit-resultado =
+                   "SIN TRAILER"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF w-duplicados > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       END PROGRAM LIBROSAINDEX.
