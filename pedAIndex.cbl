@@ -1,64 +1,287 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PED ASSIGN TO "..\pedidos.txt"
-           ORGANIZATION LINE SEQUENTIAL.
-           SELECT PEDIDOS ASSIGN TO "..\pedidos.dat"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS ped-llave.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PEDIDOS.
-       01  ped-reg.
-           03 ped-llave.
-               05 ped-zona pic 9(2).
-               05 ped-pedido pic 9(8).
-           03 ped-fecha pic x(8).
-           03 ped-cliente pic 9(6).
-
-       FD  PED.
-       01  ped-tex-reg.
-           03 ped-tex-zona pic 9(2).
-           03 ped-tex-pedido pic 9(8).
-           03 ped-tex-fecha pic x(8).
-           03 ped-tex-cliente pic 9(6).
-       WORKING-STORAGE SECTION.
-       77  w-flag pic 9.
-           88 fin-archivo value 1.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-             PERFORM 100-INICIO.
-           PERFORM 200-LEER-ARCH-FACT.
-           PERFORM UNTIL fin-archivo
-            PERFORM 300-PROCESO
-            PERFORM 200-LEER-ARCH-FACT
-           END-PERFORM.
-           PERFORM 400-FIN.
-            STOP RUN.
-       100-INICIO.
-           OPEN INPUT PED.
-           OPEN OUTPUT PEDIDOS.
-       200-LEER-ARCH-FACT.
-           READ PED AT END MOVE 1 TO w-flag.
-       300-PROCESO.
-           MOVE ped-tex-zona to ped-zona.
-           MOVE ped-tex-pedido to ped-pedido.
-           MOVE ped-tex-fecha to ped-fecha.
-           MOVE ped-tex-cliente to ped-cliente.
-           WRITE ped-reg.
-           DISPLAY ped-reg.
-
-       400-FIN.
-           CLOSE PED.
-           CLOSE PEDIDOS.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Loads pedidos.txt into the PEDIDOS indexed file.
+      *          Invalid or duplicate rows are written to
+      *          pedidos-rechazados.txt with a reason code instead of
+      *          aborting the load. Reconciles the records read
+      *          against the extract's trailer count and appends a
+      *          summary line to the shared CARGA-AUDIT.LOG. Saves a
+      *          checkpoint every w-cada-ckpt records so a job that
+      *          dies partway through can be rerun and resume instead
+      *          of reprocessing pedidos.txt from record one.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEDAINDEX.
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PED ASSIGN TO "..\pedidos.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT PEDIDOS ASSIGN TO "..\pedidos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ped-llave
+                   FILE STATUS IS ws-pedidos-status.
+           SELECT PED-RECHAZADOS ASSIGN TO "..\pedidos-rechazados.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT CARGA-AUDIT ASSIGN TO "..\carga-audit.log"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT PED-CKPT ASSIGN TO "..\pedidos.ckp"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS ws-ckpt-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS.
+           COPY "PEDREG.cpy".
+
+       FD  PED.
+       01  ped-tex-reg.
+           03 ped-tex-zona pic 9(2).
+           03 ped-tex-pedido pic 9(8).
+           03 ped-tex-fecha pic x(8).
+           03 ped-tex-cliente pic 9(6).
+       01  ped-tex-trailer redefines ped-tex-reg.
+           03 ped-tex-trailer-lit pic x(3).
+           03 ped-tex-trailer-cant pic 9(6).
+           03 filler pic x(15).
+
+       FD  PED-RECHAZADOS.
+       01  pedrech-reg.
+           03 pedrech-zona pic 9(2).
+           03 pedrech-pedido pic 9(8).
+           03 pedrech-fecha pic x(8).
+           03 pedrech-cliente pic 9(6).
+           03 pedrech-motivo pic x(30).
+       FD  CARGA-AUDIT.
+           COPY "AUDITREC.cpy".
+       FD  PED-CKPT.
+           COPY "CKPTREG.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-archivo value 1.
+       77  ws-pedidos-status pic xx.
+       77  ws-ckpt-status pic xx.
+       77  w-motivo pic x(30).
+       77  w-registro-ok pic 9.
+           88 registro-ok value 1.
+       77  w-leidos pic 9(6) value 0.
+       77  w-grabados pic 9(6) value 0.
+       77  w-rechazados pic 9(6) value 0.
+       77  w-trailer-cant pic 9(6) value 0.
+       77  w-trailer-visto pic 9 value 0.
+           88 trailer-visto value 1.
+       77  w-hora-ini pic x(8).
+       77  w-hora-fin pic x(8).
+       77  w-saltar pic 9(6) value 0.
+       77  w-desde-ckpt pic 9 value 0.
+           88 hay-checkpoint value 1.
+       77  w-cada-ckpt pic 9(4) value 100.
+       77  w-contador-ckpt pic 9(4) value 0.
+       77  w-idx-salto pic 9(6).
+       77  w-fecha-anio pic 9(4).
+       77  w-fecha-mes pic 9(2).
+       77  w-fecha-dia pic 9(2).
+       77  w-dias-mes pic 9(2).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+             PERFORM 100-INICIO.
+           PERFORM 200-LEER-ARCH-FACT.
+           PERFORM UNTIL fin-archivo
+            PERFORM 300-PROCESO
+            PERFORM 200-LEER-ARCH-FACT
+           END-PERFORM.
+           PERFORM 400-FIN.
+            GOBACK.
+       100-INICIO.
+           ACCEPT w-hora-ini FROM TIME.
+           PERFORM 110-LEER-CHECKPOINT.
+           OPEN INPUT PED.
+           IF hay-checkpoint
+               OPEN I-O PEDIDOS
+               OPEN EXTEND PED-RECHAZADOS
+               MOVE w-saltar TO w-leidos
+               PERFORM VARYING w-idx-salto FROM 1 BY 1
+                       UNTIL w-idx-salto > w-saltar
+                   READ PED
+                       AT END MOVE 1 TO w-flag
+                   END-READ
+               END-PERFORM
+               DISPLAY "PEDAINDEX - reanudando desde checkpoint, "
+                   w-saltar " registros ya procesados"
+           ELSE
+               OPEN OUTPUT PEDIDOS
+               OPEN OUTPUT PED-RECHAZADOS
+           END-IF.
+           IF ws-pedidos-status NOT = "00"
+               DISPLAY "PEDAINDEX - ERROR AL ABRIR PEDIDOS: "
+                   ws-pedidos-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+       110-LEER-CHECKPOINT.
+           OPEN INPUT PED-CKPT
+           IF ws-ckpt-status = "35"
+               MOVE 0 TO w-saltar
+           ELSE
+               READ PED-CKPT
+                   AT END MOVE 0 TO w-saltar
+                   NOT AT END
+                       MOVE ckpt-registros-leidos TO w-saltar
+                       IF w-saltar > 0
+                           MOVE 1 TO w-desde-ckpt
+                           MOVE ckpt-grabados TO w-grabados
+                           MOVE ckpt-rechazados TO w-rechazados
+                       END-IF
+               END-READ
+               CLOSE PED-CKPT
+           END-IF.
+       200-LEER-ARCH-FACT.
+           READ PED
+               AT END MOVE 1 TO w-flag
+           END-READ.
+           IF NOT fin-archivo
+               IF ped-tex-trailer-lit = "TRL"
+                   MOVE ped-tex-trailer-cant TO w-trailer-cant
+                   MOVE 1 TO w-trailer-visto
+                   MOVE 1 TO w-flag
+               ELSE
+                   ADD 1 TO w-leidos
+               END-IF
+           END-IF.
+       300-PROCESO.
+           MOVE 1 TO w-registro-ok.
+           MOVE SPACES TO w-motivo.
+           IF ped-tex-fecha NOT NUMERIC
+               MOVE 0 TO w-registro-ok
+               MOVE "FECHA NO NUMERICA" TO w-motivo
+           ELSE
+               PERFORM 315-VALIDAR-FECHA
+           END-IF.
+           IF ped-tex-zona NOT NUMERIC OR ped-tex-pedido NOT NUMERIC
+               MOVE 0 TO w-registro-ok
+               MOVE "ZONA O PEDIDO NO NUMERICO" TO w-motivo
+           END-IF.
+           IF registro-ok
+               MOVE ped-tex-zona TO ped-zona
+               MOVE ped-tex-pedido TO ped-pedido
+               MOVE ped-tex-fecha TO ped-fecha
+               MOVE ped-tex-cliente TO ped-cliente
+               SET ped-pendiente TO TRUE
+               WRITE ped-reg
+                   INVALID KEY
+                       MOVE 0 TO w-registro-ok
+                       MOVE "CLAVE DUPLICADA" TO w-motivo
+               END-WRITE
+           END-IF.
+           IF NOT registro-ok
+               PERFORM 310-RECHAZAR-REGISTRO
+           ELSE
+               ADD 1 TO w-grabados
+               DISPLAY ped-reg
+               PERFORM 320-CHECKPOINTEAR
+           END-IF.
+       315-VALIDAR-FECHA.
+           MOVE ped-tex-fecha(1:4) TO w-fecha-anio.
+           MOVE ped-tex-fecha(5:2) TO w-fecha-mes.
+           MOVE ped-tex-fecha(7:2) TO w-fecha-dia.
+           IF w-fecha-anio = 0
+                   OR w-fecha-mes < 1 OR w-fecha-mes > 12
+               MOVE 0 TO w-registro-ok
+               MOVE "FECHA INVALIDA" TO w-motivo
+           ELSE
+               PERFORM 316-DIAS-DEL-MES
+               IF w-fecha-dia < 1 OR w-fecha-dia > w-dias-mes
+                   MOVE 0 TO w-registro-ok
+                   MOVE "FECHA INVALIDA" TO w-motivo
+               END-IF
+           END-IF.
+       316-DIAS-DEL-MES.
+           EVALUATE w-fecha-mes
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO w-dias-mes
+               WHEN 02
+                   IF FUNCTION MOD(w-fecha-anio, 4) = 0
+                           AND (FUNCTION MOD(w-fecha-anio, 100) NOT = 0
+                               OR FUNCTION MOD(w-fecha-anio, 400) = 0)
+                       MOVE 29 TO w-dias-mes
+                   ELSE
+                       MOVE 28 TO w-dias-mes
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO w-dias-mes
+           END-EVALUATE.
+       320-CHECKPOINTEAR.
+           ADD 1 TO w-contador-ckpt.
+           IF w-contador-ckpt >= w-cada-ckpt
+               PERFORM 340-GRABAR-CHECKPOINT
+               MOVE 0 TO w-contador-ckpt
+           END-IF.
+       340-GRABAR-CHECKPOINT.
+           OPEN OUTPUT PED-CKPT.
+           MOVE "PEDAINDEX" TO ckpt-programa.
+           MOVE w-leidos TO ckpt-registros-leidos.
+           MOVE ped-llave TO ckpt-ultima-llave.
+           MOVE w-grabados TO ckpt-grabados.
+           MOVE w-rechazados TO ckpt-rechazados.
+           WRITE ckpt-reg.
+           CLOSE PED-CKPT.
+       310-RECHAZAR-REGISTRO.
+           ADD 1 TO w-rechazados.
+           MOVE ped-tex-zona TO pedrech-zona.
+           MOVE ped-tex-pedido TO pedrech-pedido.
+           MOVE ped-tex-fecha TO pedrech-fecha.
+           MOVE ped-tex-cliente TO pedrech-cliente.
+           MOVE w-motivo TO pedrech-motivo.
+           WRITE pedrech-reg.
+           DISPLAY "PEDAINDEX - registro rechazado: " pedrech-reg.
+
+       400-FIN.
+           CLOSE PED.
+           CLOSE PEDIDOS.
+           CLOSE PED-RECHAZADOS.
+           PERFORM 410-ESCRIBIR-AUDITORIA.
+           PERFORM 420-LIMPIAR-CHECKPOINT.
+           PERFORM 430-FIJAR-RETURN-CODE.
+       420-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT PED-CKPT.
+           CLOSE PED-CKPT.
+       410-ESCRIBIR-AUDITORIA.
+           ACCEPT w-hora-fin FROM TIME.
+           MOVE "PEDAINDEX" TO audit-programa.
+           MOVE w-hora-ini TO audit-hora-ini.
+           MOVE w-hora-fin TO audit-hora-fin.
+           MOVE w-leidos TO audit-leidos.
+           MOVE w-grabados TO audit-grabados.
+           MOVE w-rechazados TO audit-rechazados.
+           MOVE w-trailer-cant TO audit-trailer.
+           IF NOT trailer-visto
+               MOVE "SIN TRAILER" TO audit-resultado
+           ELSE
+               IF w-trailer-cant = w-leidos
+                   MOVE "OK" TO audit-resultado
+               ELSE
+                   MOVE "MISMATCH" TO audit-resultado
+               END-IF
+           END-IF.
+           OPEN EXTEND CARGA-AUDIT.
+           WRITE audit-lin.
+           CLOSE CARGA-AUDIT.
+       430-FIJAR-RETURN-CODE.
+           IF audit-resultado = "MISMATCH" OR audit-resultado =
+                   "SIN TRAILER"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF w-rechazados > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           DISPLAY "PEDAINDEX - leidos: " w-leidos
+               " grabados: " w-grabados
+               " rechazados: " w-rechazados
+               " resultado: " audit-resultado.
+       END PROGRAM PEDAINDEX.
