@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Loads lib-precio into existing libros.dat records
+      *          from the libros-precios.txt extract. Rows for a
+      *          cod-libreria/cod-libro that does not exist in
+      *          libros.dat are routed to an exceptions report
+      *          instead of aborting the load.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBROSPRECIOUPDATE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRECIOS ASSIGN TO "..\libros-precios.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT LIBROS ASSIGN TO "..\libros.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS lib-llave
+                   ALTERNATE RECORD KEY IS lib-cod-libro
+                       WITH DUPLICATES
+                   FILE STATUS IS ws-libros-status.
+           SELECT PRECIOS-RECHAZADOS ASSIGN TO "..\precios-rechaz.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRECIOS.
+       01  precio-tex-reg.
+           03 precio-tex-libreria pic x(6).
+           03 precio-tex-libro pic x(6).
+           03 precio-tex-precio pic 9(6)v99.
+       FD  LIBROS.
+           COPY "LIBREG.cpy".
+       FD  PRECIOS-RECHAZADOS.
+       01  preciorech-lin pic x(60).
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-precios value 1.
+       77  ws-libros-status pic xx.
+       77  w-encontrado pic 9.
+           88 libro-encontrado value 1.
+       77  w-actualizados pic 9(6) value 0.
+       77  w-rechazados pic 9(6) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-PRECIO.
+           PERFORM UNTIL fin-precios
+               PERFORM 300-PROCESO
+               PERFORM 200-LEER-PRECIO
+           END-PERFORM.
+           PERFORM 900-FIN.
+           GOBACK.
+       100-INICIO.
+           OPEN INPUT PRECIOS.
+           OPEN I-O LIBROS.
+           OPEN OUTPUT PRECIOS-RECHAZADOS.
+           IF ws-libros-status NOT = "00"
+               DISPLAY "LIBROSPRECIOUPDATE - ERROR AL ABRIR LIBROS: "
+                   ws-libros-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+       200-LEER-PRECIO.
+           READ PRECIOS
+               AT END MOVE 1 TO w-flag
+           END-READ.
+       300-PROCESO.
+           MOVE precio-tex-libreria TO lib-cod-libreria.
+           MOVE precio-tex-libro TO lib-cod-libro.
+           READ LIBROS
+               INVALID KEY MOVE 0 TO w-encontrado
+               NOT INVALID KEY MOVE 1 TO w-encontrado
+           END-READ.
+           IF libro-encontrado
+               MOVE precio-tex-precio TO lib-precio
+               REWRITE lib-reg
+               ADD 1 TO w-actualizados
+           ELSE
+               ADD 1 TO w-rechazados
+               MOVE SPACES TO preciorech-lin
+               STRING "LIBRO INEXISTENTE " precio-tex-libreria
+                   " " precio-tex-libro
+                   DELIMITED BY SIZE INTO preciorech-lin
+               WRITE preciorech-lin
+           END-IF.
+       900-FIN.
+           CLOSE PRECIOS.
+           CLOSE LIBROS.
+           CLOSE PRECIOS-RECHAZADOS.
+           DISPLAY "LIBROSPRECIOUPDATE - actualizados: " w-actualizados
+               " rechazados: " w-rechazados.
+       END PROGRAM LIBROSPRECIOUPDATE.
