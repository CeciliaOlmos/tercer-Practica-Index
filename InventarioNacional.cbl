@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Consolidated national inventory report. Reads
+      *          libros.dat in lib-cod-libro order (the alternate
+      *          key) and sums lib-stock for the same title across
+      *          every libreria, so central purchasing can see
+      *          system-wide inventory per book instead of per store.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTARIONACIONAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBROS ASSIGN TO "..\libros.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS lib-llave
+                   ALTERNATE RECORD KEY IS lib-cod-libro
+                       WITH DUPLICATES
+                   FILE STATUS IS ws-libros-status.
+           SELECT INVENTARIO ASSIGN TO "..\inventario-nacional.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBROS.
+           COPY "LIBREG.cpy".
+       FD  INVENTARIO.
+       01  inventario-lin pic x(60).
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-libros value 1.
+       77  ws-libros-status pic xx.
+       77  w-libro-actual pic x(6).
+       77  w-primero pic 9 value 0.
+       77  w-stock-total pic 9(6) value 0.
+       77  w-nombre-actual pic x(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-LIBROS-ORDEN.
+           PERFORM UNTIL fin-libros
+               PERFORM 300-ACUMULAR
+               PERFORM 200-LEER-LIBROS-ORDEN
+           END-PERFORM.
+           IF w-primero = 1
+               PERFORM 400-IMPRIMIR-TOTAL
+           END-IF.
+           PERFORM 900-FIN.
+           GOBACK.
+       100-INICIO.
+           OPEN INPUT LIBROS.
+           OPEN OUTPUT INVENTARIO.
+           PERFORM 105-VERIFICAR-APERTURA.
+           MOVE "INVENTARIO NACIONAL POR LIBRO" TO inventario-lin.
+           WRITE inventario-lin.
+           MOVE LOW-VALUES TO lib-cod-libro.
+           START LIBROS KEY IS NOT LESS THAN lib-cod-libro
+               INVALID KEY MOVE 1 TO w-flag
+           END-START.
+       105-VERIFICAR-APERTURA.
+           IF ws-libros-status NOT = "00"
+               DISPLAY "INVENTARIONACIONAL - ERROR AL ABRIR LIBROS: "
+                   ws-libros-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+       200-LEER-LIBROS-ORDEN.
+           READ LIBROS NEXT RECORD
+               AT END MOVE 1 TO w-flag
+           END-READ.
+       300-ACUMULAR.
+           IF w-primero = 0
+               MOVE 1 TO w-primero
+               MOVE lib-cod-libro TO w-libro-actual
+               MOVE lib-nombre TO w-nombre-actual
+               MOVE 0 TO w-stock-total
+           ELSE
+               IF lib-cod-libro NOT = w-libro-actual
+                   PERFORM 400-IMPRIMIR-TOTAL
+                   MOVE lib-cod-libro TO w-libro-actual
+                   MOVE lib-nombre TO w-nombre-actual
+                   MOVE 0 TO w-stock-total
+               END-IF
+           END-IF.
+           ADD lib-stock TO w-stock-total.
+       400-IMPRIMIR-TOTAL.
+           MOVE SPACES TO inventario-lin.
+           STRING "LIBRO " w-libro-actual " " w-nombre-actual
+               " STOCK TOTAL " w-stock-total
+               DELIMITED BY SIZE INTO inventario-lin.
+           WRITE inventario-lin.
+       900-FIN.
+           CLOSE LIBROS.
+           CLOSE INVENTARIO.
+           DISPLAY "INVENTARIONACIONAL - reporte generado".
+       END PROGRAM INVENTARIONACIONAL.
