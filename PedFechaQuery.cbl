@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Date-range order query. Reads a one-line control
+      *          card (zona, fecha-desde, fecha-hasta) from
+      *          consulta-fechas.txt and reports every PEDIDOS order
+      *          for that zona with ped-fecha between the two dates,
+      *          inclusive.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEDFECHAQUERY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD ASSIGN TO "..\consulta-fechas.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT PEDIDOS ASSIGN TO "..\pedidos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ped-llave
+                   FILE STATUS IS ws-pedidos-status.
+           SELECT RESULTADO ASSIGN TO "..\consulta-resultado.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD.
+       01  control-tex-reg.
+           03 control-tex-zona pic 9(2).
+           03 control-tex-desde pic 9(8).
+           03 control-tex-hasta pic 9(8).
+       FD  PEDIDOS.
+           COPY "PEDREG.cpy".
+       FD  RESULTADO.
+       01  resultado-lin pic x(60).
+       WORKING-STORAGE SECTION.
+       77  ws-pedidos-status pic xx.
+       77  w-flag pic 9.
+           88 fin-pedidos value 1.
+       77  w-zona-busq pic 9(2).
+       77  w-desde pic 9(8).
+       77  w-hasta pic 9(8).
+       77  w-encontrados pic 9(6) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           IF w-zona-busq NOT = 0 OR w-desde NOT = 0
+               PERFORM 200-CONSULTAR
+           END-IF.
+           PERFORM 900-FIN.
+           GOBACK.
+       100-INICIO.
+           OPEN INPUT CONTROL-CARD.
+           READ CONTROL-CARD
+               AT END CONTINUE
+           END-READ.
+           MOVE control-tex-zona TO w-zona-busq.
+           MOVE control-tex-desde TO w-desde.
+           MOVE control-tex-hasta TO w-hasta.
+           CLOSE CONTROL-CARD.
+           OPEN INPUT PEDIDOS.
+           IF ws-pedidos-status NOT = "00"
+               DISPLAY "PEDFECHAQUERY - ERROR AL ABRIR PEDIDOS: "
+                   ws-pedidos-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT RESULTADO.
+           MOVE SPACES TO resultado-lin.
+           STRING "CONSULTA ZONA " w-zona-busq " DESDE " w-desde
+               " HASTA " w-hasta DELIMITED BY SIZE INTO resultado-lin.
+           WRITE resultado-lin.
+       200-CONSULTAR.
+           MOVE w-zona-busq TO ped-zona.
+           MOVE LOW-VALUES TO ped-pedido.
+           START PEDIDOS KEY IS NOT LESS THAN ped-llave
+               INVALID KEY MOVE 1 TO w-flag
+           END-START.
+           PERFORM UNTIL fin-pedidos
+               READ PEDIDOS NEXT RECORD
+                   AT END MOVE 1 TO w-flag
+               END-READ
+               IF NOT fin-pedidos
+                   IF ped-zona NOT = w-zona-busq
+                       MOVE 1 TO w-flag
+                   ELSE
+                       IF ped-fecha >= w-desde AND ped-fecha <= w-hasta
+                           PERFORM 210-IMPRIMIR-ORDEN
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+       210-IMPRIMIR-ORDEN.
+           ADD 1 TO w-encontrados.
+           MOVE SPACES TO resultado-lin.
+           STRING "PEDIDO " ped-pedido " FECHA " ped-fecha
+               " CLIENTE " ped-cliente
+               DELIMITED BY SIZE INTO resultado-lin.
+           WRITE resultado-lin.
+       900-FIN.
+           MOVE SPACES TO resultado-lin.
+           STRING "TOTAL ENCONTRADOS: " w-encontrados
+               DELIMITED BY SIZE INTO resultado-lin.
+           WRITE resultado-lin.
+           CLOSE PEDIDOS.
+           CLOSE RESULTADO.
+           DISPLAY "PEDFECHAQUERY - encontrados: " w-encontrados.
+       END PROGRAM PEDFECHAQUERY.
