@@ -1,65 +1,250 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT LIB ASSIGN TO "..\librerias.txt"
-           ORGANIZATION LINE SEQUENTIAL.
-           SELECT LIBRERIAS ASSIGN TO "..\librerias.dat"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS libreria-llave.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  LIBRERIAS.
-       01  libreria-reg.
-           03 libreria-llave.
-               05 libreria-zona pic 9(2).
-               05 libreria-calif pic 9(3).
-               05 libreria-cod pic x(6).
-           03 libreria-razsoc pic x(20).
-
-       FD  LIB.
-       01  lib-tex-reg.
-           03 lib-tex-zona pic 9(2).
-           03 lib-tex-calif pic 9(3).
-           03 lib-tex-cod pic x(6).
-           03 lib-tex-razsoc pic x(20).
-       WORKING-STORAGE SECTION.
-       77  w-flag pic 9.
-           88 fin-archivo value 1.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM 100-INICIO.
-           PERFORM 200-LEER-ARCH-FACT.
-           PERFORM UNTIL fin-archivo
-            PERFORM 300-PROCESO
-            PERFORM 200-LEER-ARCH-FACT
-           END-PERFORM.
-           PERFORM 400-FIN.
-            STOP RUN.
-       100-INICIO.
-           OPEN INPUT LIB.
-           OPEN OUTPUT LIBRERIAS.
-       200-LEER-ARCH-FACT.
-           READ LIB AT END MOVE 1 TO w-flag.
-       300-PROCESO.
-           MOVE lib-tex-zona to libreria-zona.
-           MOVE lib-tex-calif to libreria-calif.
-           MOVE lib-tex-cod to libreria-cod.
-           MOVE lib-tex-razsoc to libreria-razsoc.
-           WRITE libreria-reg.
-           DISPLAY libreria-reg.
-
-       400-FIN.
-           CLOSE LIB.
-           CLOSE LIBRERIAS.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Loads librerias.txt into the LIBRERIAS indexed file
+      *          using update-or-insert (existing stores are REWRITEn,
+      *          new ones are WRITEn) so a bookstore missing from the
+      *          daily extract is never silently dropped from the
+      *          master. Logs which keys were added, changed, or left
+      *          untouched. Saves a checkpoint every w-cada-ckpt
+      *          records so a job that dies partway through can be
+      *          rerun and resume instead of reprocessing
+      *          librerias.txt from record one.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIRERIAAINDEX.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIB ASSIGN TO "..\librerias.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT LIBRERIAS ASSIGN TO "..\librerias.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libreria-llave
+                   FILE STATUS IS ws-librerias-status.
+           SELECT LIB-LOG ASSIGN TO "..\librerias-log.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT CARGA-AUDIT ASSIGN TO "..\carga-audit.log"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT LIB-CKPT ASSIGN TO "..\librerias.ckp"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS ws-ckpt-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBRERIAS.
+           COPY "LIBRREG.cpy".
+
+       FD  LIB.
+       01  lib-tex-reg.
+           03 lib-tex-zona pic 9(2).
+           03 lib-tex-calif pic 9(3).
+           03 lib-tex-cod pic x(6).
+           03 lib-tex-razsoc pic x(20).
+       01  lib-tex-trailer redefines lib-tex-reg.
+           03 lib-tex-trailer-lit pic x(3).
+           03 lib-tex-trailer-cant pic 9(6).
+           03 filler pic x(22).
+       FD  LIB-LOG.
+       01  liblog-lin pic x(60).
+       FD  CARGA-AUDIT.
+           COPY "AUDITREC.cpy".
+       FD  LIB-CKPT.
+           COPY "CKPTREG.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-archivo value 1.
+       77  w-leidos pic 9(6) value 0.
+       77  w-trailer-cant pic 9(6) value 0.
+       77  w-trailer-visto pic 9 value 0.
+           88 trailer-visto value 1.
+       77  w-hora-ini pic x(8).
+       77  w-hora-fin pic x(8).
+       77  ws-librerias-status pic xx.
+       77  ws-ckpt-status pic xx.
+       77  w-saltar pic 9(6) value 0.
+       77  w-desde-ckpt pic 9 value 0.
+           88 hay-checkpoint value 1.
+       77  w-cada-ckpt pic 9(4) value 100.
+       77  w-contador-ckpt pic 9(4) value 0.
+       77  w-idx-salto pic 9(6).
+       77  w-existe pic 9.
+           88 existe-libreria value 1.
+       77  w-agregados pic 9(4) value 0.
+       77  w-cambiados pic 9(4) value 0.
+       77  w-sincambios pic 9(4) value 0.
+       77  w-key-actual pic x(8).
+       77  w-fecha-hoy pic 9(8).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-ARCH-FACT.
+           PERFORM UNTIL fin-archivo
+            PERFORM 300-PROCESO
+            PERFORM 200-LEER-ARCH-FACT
+           END-PERFORM.
+           PERFORM 400-FIN.
+            GOBACK.
+       100-INICIO.
+           ACCEPT w-hora-ini FROM TIME.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
+           PERFORM 110-LEER-CHECKPOINT.
+           OPEN INPUT LIB.
+           IF hay-checkpoint
+               OPEN EXTEND LIB-LOG
+               MOVE w-saltar TO w-leidos
+               PERFORM VARYING w-idx-salto FROM 1 BY 1
+                       UNTIL w-idx-salto > w-saltar
+                   READ LIB
+                       AT END MOVE 1 TO w-flag
+                   END-READ
+               END-PERFORM
+               DISPLAY "LIRERIAAINDEX - reanudando desde checkpoint, "
+                   w-saltar " registros ya procesados"
+           ELSE
+               OPEN OUTPUT LIB-LOG
+           END-IF.
+           OPEN I-O LIBRERIAS.
+           IF ws-librerias-status = "35"
+               OPEN OUTPUT LIBRERIAS
+               CLOSE LIBRERIAS
+               OPEN I-O LIBRERIAS
+           END-IF.
+       110-LEER-CHECKPOINT.
+           OPEN INPUT LIB-CKPT
+           IF ws-ckpt-status = "35"
+               MOVE 0 TO w-saltar
+           ELSE
+               READ LIB-CKPT
+                   AT END MOVE 0 TO w-saltar
+                   NOT AT END
+                       MOVE ckpt-registros-leidos TO w-saltar
+                       IF w-saltar > 0
+                           MOVE 1 TO w-desde-ckpt
+                           MOVE ckpt-grabados TO w-agregados
+                           MOVE ckpt-rechazados TO w-cambiados
+                       END-IF
+               END-READ
+               CLOSE LIB-CKPT
+           END-IF.
+       200-LEER-ARCH-FACT.
+           READ LIB
+               AT END MOVE 1 TO w-flag
+           END-READ.
+           IF NOT fin-archivo
+               IF lib-tex-trailer-lit = "TRL"
+                   MOVE lib-tex-trailer-cant TO w-trailer-cant
+                   MOVE 1 TO w-trailer-visto
+                   MOVE 1 TO w-flag
+               ELSE
+                   ADD 1 TO w-leidos
+               END-IF
+           END-IF.
+       300-PROCESO.
+           MOVE lib-tex-zona to libreria-zona.
+           MOVE lib-tex-cod to libreria-cod.
+           STRING lib-tex-zona lib-tex-cod
+               DELIMITED BY SIZE INTO w-key-actual.
+           READ LIBRERIAS
+               INVALID KEY MOVE 0 TO w-existe
+               NOT INVALID KEY MOVE 1 TO w-existe
+           END-READ.
+           MOVE lib-tex-calif TO libreria-calif.
+           MOVE lib-tex-razsoc TO libreria-razsoc.
+           MOVE w-fecha-hoy TO libreria-fecha-carga.
+           IF existe-libreria
+               REWRITE libreria-reg
+               ADD 1 TO w-cambiados
+               STRING "CAMBIADO " w-key-actual DELIMITED BY SIZE
+                   INTO liblog-lin
+               WRITE liblog-lin
+           ELSE
+               WRITE libreria-reg
+               ADD 1 TO w-agregados
+               STRING "AGREGADO " w-key-actual DELIMITED BY SIZE
+                   INTO liblog-lin
+               WRITE liblog-lin
+           END-IF.
+           DISPLAY libreria-reg.
+           PERFORM 320-CHECKPOINTEAR.
+       320-CHECKPOINTEAR.
+           ADD 1 TO w-contador-ckpt.
+           IF w-contador-ckpt >= w-cada-ckpt
+               PERFORM 340-GRABAR-CHECKPOINT
+               MOVE 0 TO w-contador-ckpt
+           END-IF.
+       340-GRABAR-CHECKPOINT.
+           OPEN OUTPUT LIB-CKPT.
+           MOVE "LIRERIAAINDEX" TO ckpt-programa.
+           MOVE w-leidos TO ckpt-registros-leidos.
+           MOVE libreria-llave TO ckpt-ultima-llave.
+           MOVE w-agregados TO ckpt-grabados.
+           MOVE w-cambiados TO ckpt-rechazados.
+           WRITE ckpt-reg.
+           CLOSE LIB-CKPT.
+       400-FIN.
+           CLOSE LIB.
+           CLOSE LIBRERIAS.
+           PERFORM 500-REPORTE-SIN-CAMBIOS.
+           CLOSE LIB-LOG.
+           DISPLAY "LIRERIAAINDEX - agregados: " w-agregados
+               " cambiados: " w-cambiados
+               " sin cambios: " w-sincambios.
+           PERFORM 600-ESCRIBIR-AUDITORIA.
+           PERFORM 420-LIMPIAR-CHECKPOINT.
+           PERFORM 630-FIJAR-RETURN-CODE.
+       420-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT LIB-CKPT.
+           CLOSE LIB-CKPT.
+       600-ESCRIBIR-AUDITORIA.
+           ACCEPT w-hora-fin FROM TIME.
+           MOVE "LIRERIAAINDEX" TO audit-programa.
+           MOVE w-hora-ini TO audit-hora-ini.
+           MOVE w-hora-fin TO audit-hora-fin.
+           MOVE w-leidos TO audit-leidos.
+           COMPUTE audit-grabados = w-agregados + w-cambiados.
+           MOVE 0 TO audit-rechazados.
+           MOVE w-trailer-cant TO audit-trailer.
+           IF NOT trailer-visto
+               MOVE "SIN TRAILER" TO audit-resultado
+           ELSE
+               IF w-trailer-cant = w-leidos
+                   MOVE "OK" TO audit-resultado
+               ELSE
+                   MOVE "MISMATCH" TO audit-resultado
+               END-IF
+           END-IF.
+           OPEN EXTEND CARGA-AUDIT.
+           WRITE audit-lin.
+           CLOSE CARGA-AUDIT.
+       630-FIJAR-RETURN-CODE.
+           IF audit-resultado = "MISMATCH" OR audit-resultado =
+                   "SIN TRAILER"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       500-REPORTE-SIN-CAMBIOS.
+           MOVE 0 TO w-flag.
+           OPEN INPUT LIBRERIAS.
+           PERFORM 510-LEER-LIBRERIAS-ORDEN.
+           PERFORM UNTIL fin-archivo
+               IF libreria-fecha-carga NOT = w-fecha-hoy
+                   STRING libreria-zona libreria-cod
+                       DELIMITED BY SIZE INTO w-key-actual
+                   ADD 1 TO w-sincambios
+                   STRING "SIN CAMBIOS " w-key-actual
+                       DELIMITED BY SIZE INTO liblog-lin
+                   WRITE liblog-lin
+               END-IF
+               PERFORM 510-LEER-LIBRERIAS-ORDEN
+           END-PERFORM.
+           CLOSE LIBRERIAS.
+       510-LEER-LIBRERIAS-ORDEN.
+           READ LIBRERIAS NEXT RECORD
+               AT END MOVE 1 TO w-flag
+           END-READ.
+       END PROGRAM LIRERIAAINDEX.
