@@ -0,0 +1,190 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads pedidos.dat by zona and reports the daily
+      *          order count per zona plus a running month-to-date
+      *          total, pulled from a small persistent accumulator
+      *          file so the month-to-date figure survives across
+      *          runs. Also carries the name (looked up in CLIENTES)
+      *          of the last client billed in each zona, so the
+      *          summary line ties back to a customer instead of just
+      *          a bare ped-cliente code.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEDRESUMENZONA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO "..\pedidos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ped-llave
+                   FILE STATUS IS ws-pedidos-status.
+           SELECT MTD-ZONA ASSIGN TO "..\pedidos-mtd.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS mtd-clave-zona
+                   FILE STATUS IS ws-mtd-status.
+           SELECT CLIENTES ASSIGN TO "..\clientes.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS cli-cod
+                   FILE STATUS IS ws-clientes-status.
+           SELECT RESUMEN ASSIGN TO "..\resumen-zona.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS.
+           COPY "PEDREG.cpy".
+       FD  MTD-ZONA.
+       01  mtd-reg.
+           03 mtd-clave-zona pic 9(2).
+           03 mtd-mes pic 9(6).
+           03 mtd-total pic 9(8).
+           03 mtd-ultima-fecha pic 9(8).
+           03 mtd-ultimo-dia pic 9(8).
+       FD  CLIENTES.
+           COPY "CLIREG.cpy".
+       FD  RESUMEN.
+       01  resumen-lin pic x(90).
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-pedidos value 1.
+       77  ws-pedidos-status pic xx.
+       77  ws-mtd-status pic xx.
+       77  ws-clientes-status pic xx.
+       77  w-zona-actual pic 9(2).
+       77  w-primera-zona pic 9 value 0.
+       77  w-cant-dia pic 9(8) value 0.
+       77  w-mes-actual pic 9(6).
+       77  w-fecha-hoy pic 9(8).
+       77  w-existe pic 9.
+           88 existe-mtd value 1.
+       77  w-cliente-hallado pic 9.
+           88 cliente-encontrado value 1.
+       77  w-ultimo-cliente-cod pic 9(6).
+       77  w-ultimo-cliente pic x(30).
+       77  w-ped-fecha-num pic 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-PEDIDOS-ORDEN.
+           PERFORM UNTIL fin-pedidos
+               PERFORM 300-PROCESAR-ZONA
+           END-PERFORM.
+           IF w-primera-zona = 1
+               PERFORM 400-CERRAR-ZONA
+           END-IF.
+           PERFORM 900-FIN.
+           GOBACK.
+       100-INICIO.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
+           MOVE w-fecha-hoy(1:6) TO w-mes-actual.
+           OPEN INPUT PEDIDOS.
+           IF ws-pedidos-status NOT = "00"
+               DISPLAY "PEDRESUMENZONA - ERROR AL ABRIR PEDIDOS: "
+                   ws-pedidos-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN INPUT CLIENTES.
+           IF ws-clientes-status NOT = "00"
+               DISPLAY "PEDRESUMENZONA - ERROR AL ABRIR CLIENTES: "
+                   ws-clientes-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT RESUMEN.
+           MOVE "RESUMEN DE PEDIDOS POR ZONA" TO resumen-lin.
+           WRITE resumen-lin.
+       200-LEER-PEDIDOS-ORDEN.
+           READ PEDIDOS NEXT RECORD
+               AT END MOVE 1 TO w-flag
+           END-READ.
+       300-PROCESAR-ZONA.
+           IF w-primera-zona = 0
+               MOVE 1 TO w-primera-zona
+               MOVE ped-zona TO w-zona-actual
+               MOVE 0 TO w-cant-dia
+           ELSE
+               IF ped-zona NOT = w-zona-actual
+                   PERFORM 400-CERRAR-ZONA
+                   MOVE ped-zona TO w-zona-actual
+                   MOVE 0 TO w-cant-dia
+               END-IF
+           END-IF.
+           MOVE ped-fecha TO w-ped-fecha-num.
+           IF w-ped-fecha-num = w-fecha-hoy
+               ADD 1 TO w-cant-dia
+           END-IF.
+           MOVE ped-cliente TO w-ultimo-cliente-cod.
+           PERFORM 200-LEER-PEDIDOS-ORDEN.
+       400-CERRAR-ZONA.
+           PERFORM 410-ACUMULAR-MTD.
+           PERFORM 420-RESOLVER-ULTIMO-CLIENTE.
+           MOVE SPACES TO resumen-lin.
+           STRING "ZONA " w-zona-actual
+               " PEDIDOS HOY " w-cant-dia
+               " ACUMULADO MES " mtd-total
+               " ULTIMO CLIENTE " w-ultimo-cliente
+               DELIMITED BY SIZE INTO resumen-lin.
+           WRITE resumen-lin.
+       420-RESOLVER-ULTIMO-CLIENTE.
+           MOVE w-ultimo-cliente-cod TO cli-cod.
+           READ CLIENTES
+               INVALID KEY MOVE 0 TO w-cliente-hallado
+               NOT INVALID KEY MOVE 1 TO w-cliente-hallado
+           END-READ.
+           IF cliente-encontrado
+               MOVE cli-nombre TO w-ultimo-cliente
+           ELSE
+               MOVE "CLIENTE DESCONOCIDO" TO w-ultimo-cliente
+           END-IF.
+       410-ACUMULAR-MTD.
+           MOVE w-zona-actual TO mtd-clave-zona.
+           OPEN I-O MTD-ZONA.
+           IF ws-mtd-status = "35"
+               OPEN OUTPUT MTD-ZONA
+               CLOSE MTD-ZONA
+               OPEN I-O MTD-ZONA
+           END-IF.
+           IF ws-mtd-status NOT = "00"
+               DISPLAY "PEDRESUMENZONA - ERROR AL ABRIR MTD-ZONA: "
+                   ws-mtd-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           READ MTD-ZONA
+               INVALID KEY MOVE 0 TO w-existe
+               NOT INVALID KEY MOVE 1 TO w-existe
+           END-READ.
+           IF existe-mtd AND mtd-mes = w-mes-actual
+               IF mtd-ultima-fecha = w-fecha-hoy
+                   SUBTRACT mtd-ultimo-dia FROM mtd-total
+               END-IF
+               ADD w-cant-dia TO mtd-total
+               MOVE w-fecha-hoy TO mtd-ultima-fecha
+               MOVE w-cant-dia TO mtd-ultimo-dia
+               REWRITE mtd-reg
+           ELSE
+               MOVE w-mes-actual TO mtd-mes
+               MOVE w-cant-dia TO mtd-total
+               MOVE w-fecha-hoy TO mtd-ultima-fecha
+               MOVE w-cant-dia TO mtd-ultimo-dia
+               IF existe-mtd
+                   REWRITE mtd-reg
+               ELSE
+                   WRITE mtd-reg
+               END-IF
+           END-IF.
+           CLOSE MTD-ZONA.
+       900-FIN.
+           CLOSE PEDIDOS.
+           CLOSE CLIENTES.
+           CLOSE RESUMEN.
+           DISPLAY "PEDRESUMENZONA - resumen generado".
+       END PROGRAM PEDRESUMENZONA.
