@@ -0,0 +1,86 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: On-demand maintenance program to update a bookstore's
+      *          contact details (phone, address, email) in the
+      *          librerias-contacto.dat file, keyed the same way as
+      *          LIBRERIAS (zona + cod), update-or-insert so entering
+      *          a store's contact details never depends on whether
+      *          they were entered before. Prompts for the key and
+      *          the new details the same way LibreriaInquiry.cbl
+      *          prompts for a lookup key, since the repo has no
+      *          SCREEN SECTION or CICS map convention to follow for
+      *          interactive input.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBCONTACTOUPDATE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRERIAS-CONTACTO ASSIGN TO "..\libr-contacto.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libcont-llave
+                   FILE STATUS IS ws-libcont-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBRERIAS-CONTACTO.
+           COPY "LIBRCONT.cpy".
+       WORKING-STORAGE SECTION.
+       77  ws-libcont-status pic xx.
+       77  w-zona pic 9(2).
+       77  w-cod pic x(6).
+       77  w-telefono pic x(15).
+       77  w-direccion pic x(30).
+       77  w-email pic x(30).
+       77  w-existe pic 9.
+           88 existe-contacto value 1.
+       77  w-resultado pic x(20).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "LIBCONTACTOUPDATE - ZONA: " WITH NO ADVANCING.
+           ACCEPT w-zona.
+           DISPLAY "LIBCONTACTOUPDATE - CODIGO: " WITH NO ADVANCING.
+           ACCEPT w-cod.
+           DISPLAY "LIBCONTACTOUPDATE - TELEFONO: " WITH NO ADVANCING.
+           ACCEPT w-telefono.
+           DISPLAY "LIBCONTACTOUPDATE - DIRECCION: " WITH NO ADVANCING.
+           ACCEPT w-direccion.
+           DISPLAY "LIBCONTACTOUPDATE - EMAIL: " WITH NO ADVANCING.
+           ACCEPT w-email.
+           MOVE SPACES TO w-resultado.
+           OPEN I-O LIBRERIAS-CONTACTO.
+           IF ws-libcont-status = "35"
+               OPEN OUTPUT LIBRERIAS-CONTACTO
+               CLOSE LIBRERIAS-CONTACTO
+               OPEN I-O LIBRERIAS-CONTACTO
+           END-IF.
+           MOVE w-zona TO libcont-zona.
+           MOVE w-cod TO libcont-cod.
+           READ LIBRERIAS-CONTACTO
+               INVALID KEY MOVE 0 TO w-existe
+               NOT INVALID KEY MOVE 1 TO w-existe
+           END-READ.
+           MOVE w-telefono TO libcont-telefono.
+           MOVE w-direccion TO libcont-direccion.
+           MOVE w-email TO libcont-email.
+           IF existe-contacto
+               REWRITE libcont-reg
+                   INVALID KEY
+                       MOVE "ERROR AL GRABAR" TO w-resultado
+               END-REWRITE
+           ELSE
+               WRITE libcont-reg
+                   INVALID KEY
+                       MOVE "ERROR AL GRABAR" TO w-resultado
+               END-WRITE
+           END-IF.
+           IF w-resultado = SPACES
+               MOVE "OK" TO w-resultado
+           END-IF.
+           CLOSE LIBRERIAS-CONTACTO.
+           DISPLAY "LIBCONTACTOUPDATE - RESULTADO: " w-resultado.
+           GOBACK.
+       END PROGRAM LIBCONTACTOUPDATE.
