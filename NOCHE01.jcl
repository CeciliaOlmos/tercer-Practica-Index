@@ -0,0 +1,54 @@
+//NOCHE01  JOB (ACCT),'CARGA NOCTURNA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RD=R
+//*--------------------------------------------------------------
+//* Nightly index-build chain for the bookstore system.
+//*
+//* Sequence (dependency order - a store/title has to exist in
+//* LIBRERIAS/LIBROS before PEDIDOS/LIBXPEDIDO can validate
+//* against it):
+//*   STEP010  LIRERIAAINDEX    librerias.txt  -> librerias.dat
+//*   STEP020  LIBROSAINDEX     libros.txt     -> libros.dat
+//*   STEP030  PEDAINDEX        pedidos.txt    -> pedidos.dat
+//*   STEP040  XPEDAINDEX       libroxpedido.txt -> libroxpedido.dat
+//*   STEP050  XPEDSTOCKUPDATE  commits order-line stock against
+//*                              libros.dat (the same trailing step
+//*                              TERCERAPRACTICA runs after the four
+//*                              loaders)
+//*
+//* Each step's COND=(8,GE) skips it once any earlier step in the
+//* job has posted RETURN-CODE 8 or higher (a hard reconciliation
+//* failure - trailer mismatch, missing trailer), so a real failure
+//* stops every downstream step automatically instead of loading
+//* order data against bookstores or titles that were never indexed.
+//* RETURN-CODE 4 (some rows rejected/some shortfall, but the step
+//* otherwise finished cleanly) does NOT trip COND, since a handful
+//* of rejected rows on any given night is routine and the rest of
+//* the chain should still load.
+//*
+//* Restart points: to rerun from a failed step without repeating
+//* the steps that already completed, resubmit with
+//* RESTART=STEPnnn on the JOB statement (e.g. RESTART=STEP030 to
+//* pick the chain back up at PEDAINDEX). Every one of these loaders
+//* already checkpoints its own progress in a *.ckp file, so a
+//* restarted step resumes from its last committed record instead
+//* of reprocessing its input extract from record one.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=LIRERIAAINDEX
+//STEPLIB  DD DSN=PROD.CARGA.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=LIBROSAINDEX,COND=(8,GE)
+//STEPLIB  DD DSN=PROD.CARGA.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PEDAINDEX,COND=(8,GE)
+//STEPLIB  DD DSN=PROD.CARGA.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=XPEDAINDEX,COND=(8,GE)
+//STEPLIB  DD DSN=PROD.CARGA.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=XPEDSTOCKUPDATE,COND=(8,GE)
+//STEPLIB  DD DSN=PROD.CARGA.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
