@@ -0,0 +1,10 @@
+      ******************************************************************
+      * LIBREG - record layout for the LIBROS indexed file.
+      ******************************************************************
+       01  lib-reg.
+           03 lib-llave.
+               05 lib-cod-libreria pic x(6).
+               05 lib-cod-libro pic x(6).
+           03 lib-nombre pic x(20).
+           03 lib-stock pic 9(3).
+           03 lib-precio pic 9(6)v99.
