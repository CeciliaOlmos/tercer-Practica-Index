@@ -0,0 +1,14 @@
+      ******************************************************************
+      * PEDREG - record layout for the PEDIDOS indexed file.
+      ******************************************************************
+       01  ped-reg.
+           03 ped-llave.
+               05 ped-zona pic 9(2).
+               05 ped-pedido pic 9(8).
+           03 ped-fecha pic x(8).
+           03 ped-cliente pic 9(6).
+           03 ped-estado pic x(1).
+               88 ped-pendiente value "P".
+               88 ped-enviado value "E".
+               88 ped-facturado value "F".
+               88 ped-cancelado value "C".
