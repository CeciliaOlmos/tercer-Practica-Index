@@ -0,0 +1,18 @@
+      ******************************************************************
+      * AUDITREC - one line of the shared CARGA-AUDIT.LOG written by
+      * every nightly index-build program: start/end time, counts and
+      * the trailer-count reconciliation result.
+      ******************************************************************
+       01  audit-lin.
+           03 audit-programa pic x(15).
+           03 audit-hora-ini pic x(8).
+           03 audit-hora-fin pic x(8).
+           03 audit-leidos pic z(5)9.
+           03 filler pic x(1) value space.
+           03 audit-grabados pic z(5)9.
+           03 filler pic x(1) value space.
+           03 audit-rechazados pic z(5)9.
+           03 filler pic x(1) value space.
+           03 audit-trailer pic z(5)9.
+           03 filler pic x(1) value space.
+           03 audit-resultado pic x(18).
