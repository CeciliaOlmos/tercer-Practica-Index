@@ -0,0 +1,11 @@
+      ******************************************************************
+      * DEVOLREG - record layout for the DEVOLUCIONES indexed file,
+      * keyed the same way as LIBXPEDIDO (zona + nro-pedido +
+      * cod-libro).
+      ******************************************************************
+       01  devol-reg.
+           03 devol-llave.
+               05 devol-zona pic 9(2).
+               05 devol-nro-pedido pic 9(8).
+               05 devol-cod-libro pic x(6).
+           03 devol-cant pic 9(3).
