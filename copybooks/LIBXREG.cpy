@@ -0,0 +1,9 @@
+      ******************************************************************
+      * LIBXREG - record layout for the LIBXPEDIDO indexed file.
+      ******************************************************************
+       01  libX-reg.
+           03 libX-llave.
+               05 libX-zona pic 9(2).
+               05 libX-nro-pedido pic 9(8).
+               05 libX-cod-libro pic x(6).
+           03 libX-cant pic 9(3).
