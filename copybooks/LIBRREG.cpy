@@ -0,0 +1,18 @@
+      ******************************************************************
+      * LIBRREG - record layout for the LIBRERIAS indexed file.
+      * libreria-calif (bookstore rating) is a plain field, not part
+      * of the key, so re-rating a store never orphans its record.
+      * libreria-fecha-carga is the YYYYMMDD of the load run that last
+      * added or changed this record - lireriaAIndex.cbl stamps it on
+      * every WRITE/REWRITE so its end-of-job "sin cambios" report can
+      * tell untouched stores from touched ones even across a
+      * checkpoint restart, when the in-memory touched-key list from
+      * the pre-crash half of the run no longer exists.
+      ******************************************************************
+       01  libreria-reg.
+           03 libreria-llave.
+               05 libreria-zona pic 9(2).
+               05 libreria-cod pic x(6).
+           03 libreria-calif pic 9(3).
+           03 libreria-razsoc pic x(20).
+           03 libreria-fecha-carga pic 9(8).
