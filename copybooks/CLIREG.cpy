@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CLIREG - record layout for the CLIENTES indexed file, keyed
+      * on the same ped-cliente code carried in PEDREG.
+      ******************************************************************
+       01  cli-reg.
+           03 cli-cod pic 9(6).
+           03 cli-nombre pic x(30).
+           03 cli-telefono pic x(15).
