@@ -0,0 +1,11 @@
+      ******************************************************************
+      * LIBRCONT - bookstore contact-details record, linked to
+      * LIBRERIAS by libreria-llave (zona + cod).
+      ******************************************************************
+       01  libcont-reg.
+           03 libcont-llave.
+               05 libcont-zona pic 9(2).
+               05 libcont-cod pic x(6).
+           03 libcont-telefono pic x(15).
+           03 libcont-direccion pic x(30).
+           03 libcont-email pic x(30).
