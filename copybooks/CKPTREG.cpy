@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CKPTREG - one-line checkpoint record written periodically by
+      * each nightly index-build program so a job that dies partway
+      * through can resume without reprocessing its input extract from
+      * record one. Holds the program name, how many input data
+      * records had been successfully indexed, the last key written at
+      * that point, and the running counters needed to reseed the
+      * audit-log summary on restart (ckpt-grabados always holds the
+      * accepted-record count; ckpt-rechazados holds the rejected-
+      * record count for programs that reject rows, or is reused for a
+      * second running total - e.g. LIRERIAAINDEX has no rejections, so
+      * it keeps its "cambiados" count there instead).
+      ******************************************************************
+       01  ckpt-reg.
+           03 ckpt-programa pic x(15).
+           03 ckpt-registros-leidos pic 9(6).
+           03 ckpt-ultima-llave pic x(20).
+           03 ckpt-grabados pic 9(6).
+           03 ckpt-rechazados pic 9(6).
