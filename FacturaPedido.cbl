@@ -0,0 +1,164 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Billing report. Reads libroxpedido.dat in key order
+      *          and, for each ped-pedido, looks up lib-precio in
+      *          libros.dat for every line to compute the invoice
+      *          total, formatted using the repo's DECIMAL-POINT IS
+      *          COMMA convention.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTURAPEDIDO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBXPEDIDO ASSIGN TO "..\libroxpedido.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libX-llave
+                   FILE STATUS IS ws-libx-status.
+           SELECT LIBROS ASSIGN TO "..\libros.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS lib-llave
+                   ALTERNATE RECORD KEY IS lib-cod-libro
+                       WITH DUPLICATES
+                   FILE STATUS IS ws-libros-status.
+           SELECT LIBRERIAS ASSIGN TO "..\librerias.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libreria-llave
+                   FILE STATUS IS ws-librerias-status.
+           SELECT FACTURAS ASSIGN TO "..\facturas.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBXPEDIDO.
+           COPY "LIBXREG.cpy".
+       FD  LIBROS.
+           COPY "LIBREG.cpy".
+       FD  LIBRERIAS.
+           COPY "LIBRREG.cpy".
+       FD  FACTURAS.
+       01  factura-lin pic x(60).
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-libx value 1.
+       77  ws-libx-status pic xx.
+       77  ws-libros-status pic xx.
+       77  ws-librerias-status pic xx.
+       77  w-sin-mas-libros pic 9.
+           88 sin-mas-libros value 1.
+       77  w-zona-actual pic 9(2).
+       77  w-pedido-actual pic 9(8).
+       77  w-primero pic 9 value 0.
+       77  w-total pic 9(9)v99 value 0.
+       77  w-total-ed pic z.zzz.zzz.zz9,99.
+       77  w-encontrado pic 9.
+           88 libro-encontrado value 1.
+       77  w-importe-linea pic 9(9)v99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-LIBX-ORDEN.
+           PERFORM UNTIL fin-libx
+               PERFORM 300-PROCESAR-LINEA
+               PERFORM 200-LEER-LIBX-ORDEN
+           END-PERFORM.
+           IF w-primero = 1
+               PERFORM 400-IMPRIMIR-FACTURA
+           END-IF.
+           PERFORM 900-FIN.
+           GOBACK.
+       100-INICIO.
+           OPEN INPUT LIBXPEDIDO.
+           OPEN INPUT LIBROS.
+           OPEN INPUT LIBRERIAS.
+           OPEN OUTPUT FACTURAS.
+           PERFORM 105-VERIFICAR-APERTURA.
+           MOVE "FACTURACION POR PEDIDO" TO factura-lin.
+           WRITE factura-lin.
+       105-VERIFICAR-APERTURA.
+           IF ws-libx-status NOT = "00"
+               DISPLAY "FACTURAPEDIDO - ERROR AL ABRIR LIBXPEDIDO: "
+                   ws-libx-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF ws-libros-status NOT = "00"
+               DISPLAY "FACTURAPEDIDO - ERROR AL ABRIR LIBROS: "
+                   ws-libros-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF ws-librerias-status NOT = "00"
+               DISPLAY "FACTURAPEDIDO - ERROR AL ABRIR LIBRERIAS: "
+                   ws-librerias-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+       200-LEER-LIBX-ORDEN.
+           READ LIBXPEDIDO NEXT RECORD
+               AT END MOVE 1 TO w-flag
+           END-READ.
+       300-PROCESAR-LINEA.
+           IF w-primero = 0
+               MOVE 1 TO w-primero
+               MOVE libX-zona TO w-zona-actual
+               MOVE libX-nro-pedido TO w-pedido-actual
+               MOVE 0 TO w-total
+           ELSE
+               IF libX-zona NOT = w-zona-actual
+                       OR libX-nro-pedido NOT = w-pedido-actual
+                   PERFORM 400-IMPRIMIR-FACTURA
+                   MOVE libX-zona TO w-zona-actual
+                   MOVE libX-nro-pedido TO w-pedido-actual
+                   MOVE 0 TO w-total
+               END-IF
+           END-IF.
+           PERFORM 310-RESOLVER-LIBRO-ZONA.
+           IF libro-encontrado
+               COMPUTE w-importe-linea = lib-precio * libX-cant
+               ADD w-importe-linea TO w-total
+           END-IF.
+       310-RESOLVER-LIBRO-ZONA.
+           MOVE 0 TO w-encontrado.
+           MOVE libX-cod-libro TO lib-cod-libro.
+           START LIBROS KEY IS EQUAL lib-cod-libro
+               INVALID KEY MOVE 1 TO w-sin-mas-libros
+               NOT INVALID KEY MOVE 0 TO w-sin-mas-libros
+           END-START.
+           PERFORM UNTIL sin-mas-libros OR libro-encontrado
+               READ LIBROS NEXT RECORD
+                   AT END MOVE 1 TO w-sin-mas-libros
+                   NOT AT END
+                       IF lib-cod-libro NOT = libX-cod-libro
+                           MOVE 1 TO w-sin-mas-libros
+                       ELSE
+                           MOVE libX-zona TO libreria-zona
+                           MOVE lib-cod-libreria TO libreria-cod
+                           READ LIBRERIAS
+                               INVALID KEY CONTINUE
+                               NOT INVALID KEY MOVE 1 TO w-encontrado
+                           END-READ
+                       END-IF
+               END-READ
+           END-PERFORM.
+       400-IMPRIMIR-FACTURA.
+           MOVE w-total TO w-total-ed.
+           MOVE SPACES TO factura-lin.
+           STRING "PEDIDO ZONA " w-zona-actual " NRO " w-pedido-actual
+               " TOTAL " w-total-ed
+               DELIMITED BY SIZE INTO factura-lin.
+           WRITE factura-lin.
+       900-FIN.
+           CLOSE LIBXPEDIDO.
+           CLOSE LIBROS.
+           CLOSE LIBRERIAS.
+           CLOSE FACTURAS.
+           DISPLAY "FACTURAPEDIDO - facturacion generada".
+       END PROGRAM FACTURAPEDIDO.
