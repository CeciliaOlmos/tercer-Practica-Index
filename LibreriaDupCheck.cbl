@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Pre-load validation pass over librerias.txt, run
+      *          before lireriaAIndex.cbl builds librerias.dat. Flags
+      *          any rows sharing zona+cod with a different
+      *          lib-tex-calif value than a row already seen for that
+      *          same zona+cod, since libreria-calif no longer lives
+      *          in the key (request 005) and a rating change between
+      *          two rows for the same store would otherwise just
+      *          silently overwrite during the load.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBRERIADUPCHECK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIB ASSIGN TO "..\librerias.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT LIB-DUP ASSIGN TO "..\librerias-duplicados.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIB.
+       01  lib-tex-reg.
+           03 lib-tex-zona pic 9(2).
+           03 lib-tex-calif pic 9(3).
+           03 lib-tex-cod pic x(6).
+           03 lib-tex-razsoc pic x(20).
+       01  lib-tex-trailer redefines lib-tex-reg.
+           03 lib-tex-trailer-lit pic x(3).
+           03 lib-tex-trailer-cant pic 9(6).
+           03 filler pic x(22).
+       FD  LIB-DUP.
+       01  libdup-lin pic x(60).
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-archivo value 1.
+       77  w-idx pic 9(4).
+       77  w-vistas-cant pic 9(4) value 0.
+       01  w-vistas-tbl.
+           03 w-vistas occurs 999 times.
+               05 w-vista-zona pic 9(2).
+               05 w-vista-cod pic x(6).
+               05 w-vista-calif pic 9(3).
+       77  w-idx-coincide pic 9(4) value 0.
+       77  w-hallada pic 9.
+           88 zona-cod-vista value 1.
+       77  w-duplicados pic 9(6) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-ARCH-FACT.
+           PERFORM UNTIL fin-archivo
+               PERFORM 300-PROCESO
+               PERFORM 200-LEER-ARCH-FACT
+           END-PERFORM.
+           PERFORM 900-FIN.
+           GOBACK.
+       100-INICIO.
+           OPEN INPUT LIB.
+           OPEN OUTPUT LIB-DUP.
+       200-LEER-ARCH-FACT.
+           READ LIB
+               AT END MOVE 1 TO w-flag
+           END-READ.
+           IF NOT fin-archivo
+               IF lib-tex-trailer-lit = "TRL"
+                   MOVE 1 TO w-flag
+               END-IF
+           END-IF.
+       300-PROCESO.
+           MOVE 0 TO w-hallada.
+           PERFORM VARYING w-idx FROM 1 BY 1
+                   UNTIL w-idx > w-vistas-cant
+                       OR zona-cod-vista
+               IF w-vista-zona (w-idx) = lib-tex-zona
+                       AND w-vista-cod (w-idx) = lib-tex-cod
+                   MOVE 1 TO w-hallada
+                   MOVE w-idx TO w-idx-coincide
+               END-IF
+           END-PERFORM.
+           IF zona-cod-vista
+               IF w-vista-calif (w-idx-coincide) NOT = lib-tex-calif
+                   ADD 1 TO w-duplicados
+                   MOVE SPACES TO libdup-lin
+                   STRING "CALIF DISTINTA ZONA " lib-tex-zona
+                       " COD " lib-tex-cod
+                       " CALIF PREVIA " w-vista-calif (w-idx-coincide)
+                       " CALIF NUEVA " lib-tex-calif
+                       DELIMITED BY SIZE INTO libdup-lin
+                   WRITE libdup-lin
+               END-IF
+           ELSE
+               IF w-vistas-cant < 999
+                   ADD 1 TO w-vistas-cant
+                   MOVE lib-tex-zona TO w-vista-zona (w-vistas-cant)
+                   MOVE lib-tex-cod TO w-vista-cod (w-vistas-cant)
+                   MOVE lib-tex-calif TO w-vista-calif (w-vistas-cant)
+               END-IF
+           END-IF.
+       900-FIN.
+           CLOSE LIB.
+           CLOSE LIB-DUP.
+           DISPLAY "LIBRERIADUPCHECK - registros con calif distinta: "
+               w-duplicados.
+       END PROGRAM LIBRERIADUPCHECK.
