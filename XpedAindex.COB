@@ -1,66 +1,304 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT LIPED ASSIGN TO "..\libroxpedido.txt"
-           ORGANIZATION LINE SEQUENTIAL.
-           SELECT LIBXPEDIDO ASSIGN TO "..\libroxpedido.dat"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS libX-llave.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  LIBXPEDIDO.
-       01  libX-reg.
-           03 libX-llave.
-               05 libX-zona pic 9(2).
-               05 libX-nro-pedido pic 9(8).
-               05 libX-cod-libro pic x(6).
-           03 libX-cant pic 9(3).
-       FD  LIPED.
-       01  lib-tex-reg.
-           03 lib-tex-zona pic 9(2).
-           03 lib-tex-pedido pic 9(8).
-           03 lib-tex-libro pic x(6).
-           03 lib-tex-cant pic 9(3).
-       WORKING-STORAGE SECTION.
-       77  w-flag pic 9.
-           88 fin-archivo value 1.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM 100-INICIO.
-           PERFORM 200-LEER-ARCH-FACT.
-           PERFORM UNTIL fin-archivo
-            PERFORM 300-PROCESO
-            PERFORM 200-LEER-ARCH-FACT
-           END-PERFORM.
-           PERFORM 400-FIN.
-            STOP RUN.
-       100-INICIO.
-           OPEN INPUT LIPED.
-           OPEN OUTPUT LIBXPEDIDO.
-       200-LEER-ARCH-FACT.
-           READ LIPED AT END MOVE 1 TO w-flag.
-       300-PROCESO.
-           MOVE lib-tex-zona TO libX-zona.
-           MOVE lib-tex-pedido TO libX-nro-pedido.
-           MOVE lib-tex-libro TO libX-cod-libro.
-           MOVE lib-tex-cant TO libX-cant.
-           WRITE libX-reg.
-           DISPLAY libX-reg.
-
-       400-FIN.
-           CLOSE LIPED.
-           CLOSE LIBXPEDIDO.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Loads libroxpedido.txt into the LIBXPEDIDO indexed
+      *          file. Order lines referencing a book that does not
+      *          exist in LIBROS, or whose owning libreria/zona is not
+      *          a real LIBRERIAS entry, are routed to an exceptions
+      *          report instead of being indexed. Saves a checkpoint
+      *          every w-cada-ckpt records so a job that dies partway
+      *          through can be rerun and resume instead of
+      *          reprocessing libroxpedido.txt from record one.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XPEDAINDEX.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIPED ASSIGN TO "..\libroxpedido.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT LIBXPEDIDO ASSIGN TO "..\libroxpedido.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libX-llave.
+           SELECT LIBROS ASSIGN TO "..\libros.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS lib-llave
+                   ALTERNATE RECORD KEY IS lib-cod-libro
+                       WITH DUPLICATES
+                   FILE STATUS IS ws-libros-status.
+           SELECT LIBRERIAS ASSIGN TO "..\librerias.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libreria-llave
+                   FILE STATUS IS ws-librerias-status.
+           SELECT LIBX-RECHAZADOS ASSIGN TO "..\libxped-rechaz.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT CARGA-AUDIT ASSIGN TO "..\carga-audit.log"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT LIBX-CKPT ASSIGN TO "..\libroxpedido.ckp"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS ws-ckpt-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBXPEDIDO.
+           COPY "LIBXREG.cpy".
+       FD  LIBROS.
+           COPY "LIBREG.cpy".
+       FD  LIBRERIAS.
+           COPY "LIBRREG.cpy".
+       FD  LIPED.
+       01  lib-tex-reg.
+           03 lib-tex-zona pic 9(2).
+           03 lib-tex-pedido pic 9(8).
+           03 lib-tex-libro pic x(6).
+           03 lib-tex-cant pic 9(3).
+       01  lib-tex-trailer redefines lib-tex-reg.
+           03 lib-tex-trailer-lit pic x(3).
+           03 lib-tex-trailer-cant pic 9(6).
+           03 filler pic x(10).
+       FD  LIBX-RECHAZADOS.
+       01  libxrech-reg.
+           03 libxrech-zona pic 9(2).
+           03 libxrech-pedido pic 9(8).
+           03 libxrech-libro pic x(6).
+           03 libxrech-cant pic 9(3).
+           03 libxrech-motivo pic x(30).
+       FD  CARGA-AUDIT.
+           COPY "AUDITREC.cpy".
+       FD  LIBX-CKPT.
+           COPY "CKPTREG.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-archivo value 1.
+       77  ws-libros-status pic xx.
+       77  ws-librerias-status pic xx.
+       77  ws-ckpt-status pic xx.
+       77  w-motivo pic x(30).
+       77  w-registro-ok pic 9.
+           88 registro-ok value 1.
+       77  w-leidos pic 9(6) value 0.
+       77  w-grabados pic 9(6) value 0.
+       77  w-rechazados pic 9(6) value 0.
+       77  w-trailer-cant pic 9(6) value 0.
+       77  w-trailer-visto pic 9 value 0.
+           88 trailer-visto value 1.
+       77  w-hora-ini pic x(8).
+       77  w-hora-fin pic x(8).
+       77  w-saltar pic 9(6) value 0.
+       77  w-desde-ckpt pic 9 value 0.
+           88 hay-checkpoint value 1.
+       77  w-cada-ckpt pic 9(4) value 100.
+       77  w-contador-ckpt pic 9(4) value 0.
+       77  w-idx-salto pic 9(6).
+       77  w-libro-ok pic 9.
+           88 libro-ok value 1.
+       77  w-algun-libro pic 9.
+           88 algun-libro value 1.
+       77  w-sin-mas-libros pic 9.
+           88 sin-mas-libros value 1.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+           PERFORM 200-LEER-ARCH-FACT.
+           PERFORM UNTIL fin-archivo
+            PERFORM 300-PROCESO
+            PERFORM 200-LEER-ARCH-FACT
+           END-PERFORM.
+           PERFORM 400-FIN.
+            GOBACK.
+       100-INICIO.
+           ACCEPT w-hora-ini FROM TIME.
+           PERFORM 110-LEER-CHECKPOINT.
+           OPEN INPUT LIPED.
+           OPEN INPUT LIBROS.
+           IF ws-libros-status NOT = "00"
+               DISPLAY "XPEDAINDEX - ERROR AL ABRIR LIBROS: "
+                   ws-libros-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN INPUT LIBRERIAS.
+           IF ws-librerias-status NOT = "00"
+               DISPLAY "XPEDAINDEX - ERROR AL ABRIR LIBRERIAS: "
+                   ws-librerias-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF hay-checkpoint
+               OPEN I-O LIBXPEDIDO
+               OPEN EXTEND LIBX-RECHAZADOS
+               MOVE w-saltar TO w-leidos
+               PERFORM VARYING w-idx-salto FROM 1 BY 1
+                       UNTIL w-idx-salto > w-saltar
+                   READ LIPED
+                       AT END MOVE 1 TO w-flag
+                   END-READ
+               END-PERFORM
+               DISPLAY "XPEDAINDEX - reanudando desde checkpoint, "
+                   w-saltar " registros ya procesados"
+           ELSE
+               OPEN OUTPUT LIBXPEDIDO
+               OPEN OUTPUT LIBX-RECHAZADOS
+           END-IF.
+       110-LEER-CHECKPOINT.
+           OPEN INPUT LIBX-CKPT
+           IF ws-ckpt-status = "35"
+               MOVE 0 TO w-saltar
+           ELSE
+               READ LIBX-CKPT
+                   AT END MOVE 0 TO w-saltar
+                   NOT AT END
+                       MOVE ckpt-registros-leidos TO w-saltar
+                       IF w-saltar > 0
+                           MOVE 1 TO w-desde-ckpt
+                           MOVE ckpt-grabados TO w-grabados
+                           MOVE ckpt-rechazados TO w-rechazados
+                       END-IF
+               END-READ
+               CLOSE LIBX-CKPT
+           END-IF.
+       200-LEER-ARCH-FACT.
+           READ LIPED
+               AT END MOVE 1 TO w-flag
+           END-READ.
+           IF NOT fin-archivo
+               IF lib-tex-trailer-lit = "TRL"
+                   MOVE lib-tex-trailer-cant TO w-trailer-cant
+                   MOVE 1 TO w-trailer-visto
+                   MOVE 1 TO w-flag
+               ELSE
+                   ADD 1 TO w-leidos
+               END-IF
+           END-IF.
+       300-PROCESO.
+           MOVE 1 TO w-registro-ok.
+           MOVE SPACES TO w-motivo.
+           MOVE lib-tex-zona TO libX-zona.
+           MOVE lib-tex-pedido TO libX-nro-pedido.
+           MOVE lib-tex-libro TO libX-cod-libro.
+           MOVE lib-tex-cant TO libX-cant.
+           PERFORM 320-VALIDAR-LIBRO.
+           IF registro-ok
+               WRITE libX-reg
+                   INVALID KEY
+                       MOVE 0 TO w-registro-ok
+                       MOVE "CLAVE DUPLICADA" TO w-motivo
+               END-WRITE
+           END-IF.
+           IF NOT registro-ok
+               PERFORM 330-RECHAZAR-REGISTRO
+           ELSE
+               ADD 1 TO w-grabados
+               DISPLAY libX-reg
+               PERFORM 325-CHECKPOINTEAR
+           END-IF.
+       325-CHECKPOINTEAR.
+           ADD 1 TO w-contador-ckpt.
+           IF w-contador-ckpt >= w-cada-ckpt
+               PERFORM 340-GRABAR-CHECKPOINT
+               MOVE 0 TO w-contador-ckpt
+           END-IF.
+       340-GRABAR-CHECKPOINT.
+           OPEN OUTPUT LIBX-CKPT.
+           MOVE "XPEDAINDEX" TO ckpt-programa.
+           MOVE w-leidos TO ckpt-registros-leidos.
+           MOVE libX-llave TO ckpt-ultima-llave.
+           MOVE w-grabados TO ckpt-grabados.
+           MOVE w-rechazados TO ckpt-rechazados.
+           WRITE ckpt-reg.
+           CLOSE LIBX-CKPT.
+       320-VALIDAR-LIBRO.
+           MOVE 0 TO w-libro-ok.
+           MOVE 0 TO w-algun-libro.
+           MOVE libX-cod-libro TO lib-cod-libro.
+           START LIBROS KEY IS EQUAL lib-cod-libro
+               INVALID KEY MOVE 1 TO w-sin-mas-libros
+               NOT INVALID KEY MOVE 0 TO w-sin-mas-libros
+           END-START.
+           PERFORM UNTIL sin-mas-libros OR libro-ok
+               READ LIBROS NEXT RECORD
+                   AT END MOVE 1 TO w-sin-mas-libros
+                   NOT AT END
+                       IF lib-cod-libro NOT = libX-cod-libro
+                           MOVE 1 TO w-sin-mas-libros
+                       ELSE
+                           MOVE 1 TO w-algun-libro
+                           MOVE libX-zona TO libreria-zona
+                           MOVE lib-cod-libreria TO libreria-cod
+                           READ LIBRERIAS
+                               INVALID KEY CONTINUE
+                               NOT INVALID KEY MOVE 1 TO w-libro-ok
+                           END-READ
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF NOT libro-ok
+               MOVE 0 TO w-registro-ok
+               IF algun-libro
+                   MOVE "LIBRERIA/ZONA INEXISTENTE" TO w-motivo
+               ELSE
+                   MOVE "LIBRO INEXISTENTE" TO w-motivo
+               END-IF
+           END-IF.
+       330-RECHAZAR-REGISTRO.
+           ADD 1 TO w-rechazados.
+           MOVE lib-tex-zona TO libxrech-zona.
+           MOVE lib-tex-pedido TO libxrech-pedido.
+           MOVE lib-tex-libro TO libxrech-libro.
+           MOVE lib-tex-cant TO libxrech-cant.
+           MOVE w-motivo TO libxrech-motivo.
+           WRITE libxrech-reg.
+           DISPLAY "XPEDAINDEX - linea rechazada: " libxrech-reg.
+
+       400-FIN.
+           CLOSE LIPED.
+           CLOSE LIBXPEDIDO.
+           CLOSE LIBROS.
+           CLOSE LIBRERIAS.
+           CLOSE LIBX-RECHAZADOS.
+           PERFORM 410-ESCRIBIR-AUDITORIA.
+           PERFORM 420-LIMPIAR-CHECKPOINT.
+           PERFORM 430-FIJAR-RETURN-CODE.
+       420-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT LIBX-CKPT.
+           CLOSE LIBX-CKPT.
+       430-FIJAR-RETURN-CODE.
+           IF audit-resultado = "MISMATCH" OR audit-resultado =
+                   "SIN TRAILER"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF w-rechazados > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+       410-ESCRIBIR-AUDITORIA.
+           ACCEPT w-hora-fin FROM TIME.
+           MOVE "XPEDAINDEX" TO audit-programa.
+           MOVE w-hora-ini TO audit-hora-ini.
+           MOVE w-hora-fin TO audit-hora-fin.
+           MOVE w-leidos TO audit-leidos.
+           MOVE w-grabados TO audit-grabados.
+           MOVE w-rechazados TO audit-rechazados.
+           MOVE w-trailer-cant TO audit-trailer.
+           IF NOT trailer-visto
+               MOVE "SIN TRAILER" TO audit-resultado
+           ELSE
+               IF w-trailer-cant = w-leidos
+                   MOVE "OK" TO audit-resultado
+               ELSE
+                   MOVE "MISMATCH" TO audit-resultado
+               END-IF
+           END-IF.
+           OPEN EXTEND CARGA-AUDIT.
+           WRITE audit-lin.
+           CLOSE CARGA-AUDIT.
+
+       END PROGRAM XPEDAINDEX.
