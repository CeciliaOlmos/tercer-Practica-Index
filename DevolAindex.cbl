@@ -0,0 +1,309 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Loads devoluciones.txt into the DEVOLUCIONES indexed
+      *          file, modeled on XpedAindex.COB: validates the book
+      *          and the owning libreria/zona the same way, routes bad
+      *          lines to an exceptions report, and on a successful
+      *          load also adds the returned quantity back into the
+      *          matching lib-stock in libros.dat. Saves a checkpoint
+      *          every w-cada-ckpt records so a job that dies partway
+      *          through can be rerun and resume instead of
+      *          reprocessing devoluciones.txt from record one.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEVOLAINDEX.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEVOL ASSIGN TO "..\devoluciones.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT DEVOLUCIONES ASSIGN TO "..\devoluciones.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS devol-llave.
+           SELECT LIBROS ASSIGN TO "..\libros.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS lib-llave
+                   ALTERNATE RECORD KEY IS lib-cod-libro
+                       WITH DUPLICATES
+                   FILE STATUS IS ws-libros-status.
+           SELECT LIBRERIAS ASSIGN TO "..\librerias.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libreria-llave
+                   FILE STATUS IS ws-librerias-status.
+           SELECT DEVOL-RECHAZADOS ASSIGN TO "..\devol-rechaz.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT CARGA-AUDIT ASSIGN TO "..\carga-audit.log"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT DEVOL-CKPT ASSIGN TO "..\devoluciones.ckp"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS ws-ckpt-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEVOLUCIONES.
+           COPY "DEVOLREG.cpy".
+       FD  LIBROS.
+           COPY "LIBREG.cpy".
+       FD  LIBRERIAS.
+           COPY "LIBRREG.cpy".
+       FD  DEVOL.
+       01  devol-tex-reg.
+           03 devol-tex-zona pic 9(2).
+           03 devol-tex-pedido pic 9(8).
+           03 devol-tex-libro pic x(6).
+           03 devol-tex-cant pic 9(3).
+       01  devol-tex-trailer redefines devol-tex-reg.
+           03 devol-tex-trailer-lit pic x(3).
+           03 devol-tex-trailer-cant pic 9(6).
+           03 filler pic x(10).
+       FD  DEVOL-RECHAZADOS.
+       01  devolrech-reg.
+           03 devolrech-zona pic 9(2).
+           03 devolrech-pedido pic 9(8).
+           03 devolrech-libro pic x(6).
+           03 devolrech-cant pic 9(3).
+           03 devolrech-motivo pic x(30).
+       FD  CARGA-AUDIT.
+           COPY "AUDITREC.cpy".
+       FD  DEVOL-CKPT.
+           COPY "CKPTREG.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-archivo value 1.
+       77  ws-libros-status pic xx.
+       77  ws-librerias-status pic xx.
+       77  ws-ckpt-status pic xx.
+       77  w-motivo pic x(30).
+       77  w-registro-ok pic 9.
+           88 registro-ok value 1.
+       77  w-leidos pic 9(6) value 0.
+       77  w-grabados pic 9(6) value 0.
+       77  w-rechazados pic 9(6) value 0.
+       77  w-trailer-cant pic 9(6) value 0.
+       77  w-trailer-visto pic 9 value 0.
+           88 trailer-visto value 1.
+       77  w-hora-ini pic x(8).
+       77  w-hora-fin pic x(8).
+       77  w-saltar pic 9(6) value 0.
+       77  w-desde-ckpt pic 9 value 0.
+           88 hay-checkpoint value 1.
+       77  w-cada-ckpt pic 9(4) value 100.
+       77  w-contador-ckpt pic 9(4) value 0.
+       77  w-idx-salto pic 9(6).
+       77  w-libro-ok pic 9.
+           88 libro-ok value 1.
+       77  w-algun-libro pic 9.
+           88 algun-libro value 1.
+       77  w-sin-mas-libros pic 9.
+           88 sin-mas-libros value 1.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+           PERFORM 200-LEER-ARCH-FACT.
+           PERFORM UNTIL fin-archivo
+            PERFORM 300-PROCESO
+            PERFORM 200-LEER-ARCH-FACT
+           END-PERFORM.
+           PERFORM 400-FIN.
+            GOBACK.
+       100-INICIO.
+           ACCEPT w-hora-ini FROM TIME.
+           PERFORM 110-LEER-CHECKPOINT.
+           OPEN INPUT DEVOL.
+           OPEN I-O LIBROS.
+           IF ws-libros-status NOT = "00"
+               DISPLAY "DEVOLAINDEX - ERROR AL ABRIR LIBROS: "
+                   ws-libros-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN INPUT LIBRERIAS.
+           IF ws-librerias-status NOT = "00"
+               DISPLAY "DEVOLAINDEX - ERROR AL ABRIR LIBRERIAS: "
+                   ws-librerias-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF hay-checkpoint
+               OPEN I-O DEVOLUCIONES
+               OPEN EXTEND DEVOL-RECHAZADOS
+               MOVE w-saltar TO w-leidos
+               PERFORM VARYING w-idx-salto FROM 1 BY 1
+                       UNTIL w-idx-salto > w-saltar
+                   READ DEVOL
+                       AT END MOVE 1 TO w-flag
+                   END-READ
+               END-PERFORM
+               DISPLAY "DEVOLAINDEX - reanudando desde checkpoint, "
+                   w-saltar " registros ya procesados"
+           ELSE
+               OPEN OUTPUT DEVOLUCIONES
+               OPEN OUTPUT DEVOL-RECHAZADOS
+           END-IF.
+       110-LEER-CHECKPOINT.
+           OPEN INPUT DEVOL-CKPT
+           IF ws-ckpt-status = "35"
+               MOVE 0 TO w-saltar
+           ELSE
+               READ DEVOL-CKPT
+                   AT END MOVE 0 TO w-saltar
+                   NOT AT END
+                       MOVE ckpt-registros-leidos TO w-saltar
+                       IF w-saltar > 0
+                           MOVE 1 TO w-desde-ckpt
+                           MOVE ckpt-grabados TO w-grabados
+                           MOVE ckpt-rechazados TO w-rechazados
+                       END-IF
+               END-READ
+               CLOSE DEVOL-CKPT
+           END-IF.
+       200-LEER-ARCH-FACT.
+           READ DEVOL
+               AT END MOVE 1 TO w-flag
+           END-READ.
+           IF NOT fin-archivo
+               IF devol-tex-trailer-lit = "TRL"
+                   MOVE devol-tex-trailer-cant TO w-trailer-cant
+                   MOVE 1 TO w-trailer-visto
+                   MOVE 1 TO w-flag
+               ELSE
+                   ADD 1 TO w-leidos
+               END-IF
+           END-IF.
+       300-PROCESO.
+           MOVE 1 TO w-registro-ok.
+           MOVE SPACES TO w-motivo.
+           MOVE devol-tex-zona TO devol-zona.
+           MOVE devol-tex-pedido TO devol-nro-pedido.
+           MOVE devol-tex-libro TO devol-cod-libro.
+           MOVE devol-tex-cant TO devol-cant.
+           PERFORM 320-VALIDAR-LIBRO.
+           IF registro-ok
+               WRITE devol-reg
+                   INVALID KEY
+                       MOVE 0 TO w-registro-ok
+                       MOVE "CLAVE DUPLICADA" TO w-motivo
+               END-WRITE
+           END-IF.
+           IF NOT registro-ok
+               PERFORM 330-RECHAZAR-REGISTRO
+           ELSE
+               ADD 1 TO w-grabados
+               DISPLAY devol-reg
+               PERFORM 335-ACTUALIZAR-STOCK
+               PERFORM 325-CHECKPOINTEAR
+           END-IF.
+       325-CHECKPOINTEAR.
+           ADD 1 TO w-contador-ckpt.
+           IF w-contador-ckpt >= w-cada-ckpt
+               PERFORM 340-GRABAR-CHECKPOINT
+               MOVE 0 TO w-contador-ckpt
+           END-IF.
+       335-ACTUALIZAR-STOCK.
+           ADD devol-cant TO lib-stock.
+           REWRITE lib-reg.
+       340-GRABAR-CHECKPOINT.
+           OPEN OUTPUT DEVOL-CKPT.
+           MOVE "DEVOLAINDEX" TO ckpt-programa.
+           MOVE w-leidos TO ckpt-registros-leidos.
+           MOVE devol-llave TO ckpt-ultima-llave.
+           MOVE w-grabados TO ckpt-grabados.
+           MOVE w-rechazados TO ckpt-rechazados.
+           WRITE ckpt-reg.
+           CLOSE DEVOL-CKPT.
+       320-VALIDAR-LIBRO.
+           MOVE 0 TO w-libro-ok.
+           MOVE 0 TO w-algun-libro.
+           MOVE devol-cod-libro TO lib-cod-libro.
+           START LIBROS KEY IS EQUAL lib-cod-libro
+               INVALID KEY MOVE 1 TO w-sin-mas-libros
+               NOT INVALID KEY MOVE 0 TO w-sin-mas-libros
+           END-START.
+           PERFORM UNTIL sin-mas-libros OR libro-ok
+               READ LIBROS NEXT RECORD
+                   AT END MOVE 1 TO w-sin-mas-libros
+                   NOT AT END
+                       IF lib-cod-libro NOT = devol-cod-libro
+                           MOVE 1 TO w-sin-mas-libros
+                       ELSE
+                           MOVE 1 TO w-algun-libro
+                           MOVE devol-zona TO libreria-zona
+                           MOVE lib-cod-libreria TO libreria-cod
+                           READ LIBRERIAS
+                               INVALID KEY CONTINUE
+                               NOT INVALID KEY MOVE 1 TO w-libro-ok
+                           END-READ
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF NOT libro-ok
+               MOVE 0 TO w-registro-ok
+               IF algun-libro
+                   MOVE "LIBRERIA/ZONA INEXISTENTE" TO w-motivo
+               ELSE
+                   MOVE "LIBRO INEXISTENTE" TO w-motivo
+               END-IF
+           END-IF.
+       330-RECHAZAR-REGISTRO.
+           ADD 1 TO w-rechazados.
+           MOVE devol-tex-zona TO devolrech-zona.
+           MOVE devol-tex-pedido TO devolrech-pedido.
+           MOVE devol-tex-libro TO devolrech-libro.
+           MOVE devol-tex-cant TO devolrech-cant.
+           MOVE w-motivo TO devolrech-motivo.
+           WRITE devolrech-reg.
+           DISPLAY "DEVOLAINDEX - linea rechazada: " devolrech-reg.
+
+       400-FIN.
+           CLOSE DEVOL.
+           CLOSE DEVOLUCIONES.
+           CLOSE LIBROS.
+           CLOSE LIBRERIAS.
+           CLOSE DEVOL-RECHAZADOS.
+           PERFORM 410-ESCRIBIR-AUDITORIA.
+           PERFORM 420-LIMPIAR-CHECKPOINT.
+           PERFORM 430-FIJAR-RETURN-CODE.
+       420-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT DEVOL-CKPT.
+           CLOSE DEVOL-CKPT.
+       430-FIJAR-RETURN-CODE.
+           IF audit-resultado = "MISMATCH" OR audit-resultado =
+                   "SIN TRAILER"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF w-rechazados > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+       410-ESCRIBIR-AUDITORIA.
+           ACCEPT w-hora-fin FROM TIME.
+           MOVE "DEVOLAINDEX" TO audit-programa.
+           MOVE w-hora-ini TO audit-hora-ini.
+           MOVE w-hora-fin TO audit-hora-fin.
+           MOVE w-leidos TO audit-leidos.
+           MOVE w-grabados TO audit-grabados.
+           MOVE w-rechazados TO audit-rechazados.
+           MOVE w-trailer-cant TO audit-trailer.
+           IF NOT trailer-visto
+               MOVE "SIN TRAILER" TO audit-resultado
+           ELSE
+               IF w-trailer-cant = w-leidos
+                   MOVE "OK" TO audit-resultado
+               ELSE
+                   MOVE "MISMATCH" TO audit-resultado
+               END-IF
+           END-IF.
+           OPEN EXTEND CARGA-AUDIT.
+           WRITE audit-lin.
+           CLOSE CARGA-AUDIT.
+
+       END PROGRAM DEVOLAINDEX.
