@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Standalone reconciliation between pedidos.dat and
+      *          libroxpedido.dat. Reports order lines in LIBXPEDIDO
+      *          with no matching order in PEDIDOS for the same
+      *          zona/pedido (orphan lines), and orders in PEDIDOS
+      *          with zero lines in LIBXPEDIDO (empty orders).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEDXPEDRECONCILE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO "..\pedidos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ped-llave
+                   FILE STATUS IS ws-pedidos-status.
+           SELECT LIBXPEDIDO ASSIGN TO "..\libroxpedido.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libX-llave
+                   FILE STATUS IS ws-libx-status.
+           SELECT RECONCIL ASSIGN TO "..\reconciliacion.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS.
+           COPY "PEDREG.cpy".
+       FD  LIBXPEDIDO.
+           COPY "LIBXREG.cpy".
+       FD  RECONCIL.
+       01  reconcil-lin pic x(60).
+       WORKING-STORAGE SECTION.
+       77  w-flag-libx pic 9.
+           88 fin-libx value 1.
+       77  w-flag-ped pic 9.
+           88 fin-ped value 1.
+       77  ws-pedidos-status pic xx.
+       77  ws-libx-status pic xx.
+       77  w-encontrado pic 9.
+           88 encontrado value 1.
+       77  w-huerfanos pic 9(6) value 0.
+       77  w-vacios pic 9(6) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-HUERFANOS-LIBX.
+           PERFORM 300-PEDIDOS-VACIOS.
+           PERFORM 900-FIN.
+           GOBACK.
+       100-INICIO.
+           OPEN INPUT PEDIDOS.
+           IF ws-pedidos-status NOT = "00"
+               DISPLAY "PEDXPEDRECONCILE - ERROR AL ABRIR PEDIDOS: "
+                   ws-pedidos-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN INPUT LIBXPEDIDO.
+           IF ws-libx-status NOT = "00"
+               DISPLAY "PEDXPEDRECONCILE - ERROR AL ABRIR LIBXPEDIDO: "
+                   ws-libx-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT RECONCIL.
+           MOVE "RECONCILIACION PEDIDOS / LIBROXPEDIDO" TO reconcil-lin.
+           WRITE reconcil-lin.
+       200-HUERFANOS-LIBX.
+           MOVE 0 TO w-flag-libx.
+           PERFORM 210-LEER-LIBX-ORDEN.
+           PERFORM UNTIL fin-libx
+               MOVE libX-zona TO ped-zona
+               MOVE libX-nro-pedido TO ped-pedido
+               READ PEDIDOS
+                   INVALID KEY MOVE 0 TO w-encontrado
+                   NOT INVALID KEY MOVE 1 TO w-encontrado
+               END-READ
+               IF NOT encontrado
+                   ADD 1 TO w-huerfanos
+                   MOVE SPACES TO reconcil-lin
+                   STRING "HUERFANO ZONA " libX-zona
+                       " PEDIDO " libX-nro-pedido
+                       " LIBRO " libX-cod-libro
+                       DELIMITED BY SIZE INTO reconcil-lin
+                   WRITE reconcil-lin
+               END-IF
+               PERFORM 210-LEER-LIBX-ORDEN
+           END-PERFORM.
+       210-LEER-LIBX-ORDEN.
+           READ LIBXPEDIDO NEXT RECORD
+               AT END MOVE 1 TO w-flag-libx
+           END-READ.
+       300-PEDIDOS-VACIOS.
+           MOVE 0 TO w-flag-ped.
+           CLOSE PEDIDOS.
+           OPEN INPUT PEDIDOS.
+           IF ws-pedidos-status NOT = "00"
+               DISPLAY "PEDXPEDRECONCILE - ERROR AL REABRIR PEDIDOS: "
+                   ws-pedidos-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 310-LEER-PED-ORDEN.
+           PERFORM UNTIL fin-ped
+               MOVE ped-zona TO libX-zona
+               MOVE ped-pedido TO libX-nro-pedido
+               MOVE LOW-VALUES TO libX-cod-libro
+               START LIBXPEDIDO KEY IS NOT LESS THAN libX-llave
+                   INVALID KEY MOVE 0 TO w-encontrado
+                   NOT INVALID KEY MOVE 1 TO w-encontrado
+               END-START
+               IF encontrado
+                   READ LIBXPEDIDO NEXT RECORD
+                       AT END MOVE 0 TO w-encontrado
+                   END-READ
+                   IF encontrado
+                       IF libX-zona NOT = ped-zona
+                               OR libX-nro-pedido NOT = ped-pedido
+                           MOVE 0 TO w-encontrado
+                       END-IF
+                   END-IF
+               END-IF
+               IF NOT encontrado
+                   ADD 1 TO w-vacios
+                   MOVE SPACES TO reconcil-lin
+                   STRING "PEDIDO VACIO ZONA " ped-zona
+                       " PEDIDO " ped-pedido
+                       DELIMITED BY SIZE INTO reconcil-lin
+                   WRITE reconcil-lin
+               END-IF
+               PERFORM 310-LEER-PED-ORDEN
+           END-PERFORM.
+       310-LEER-PED-ORDEN.
+           READ PEDIDOS NEXT RECORD
+               AT END MOVE 1 TO w-flag-ped
+           END-READ.
+       900-FIN.
+           MOVE SPACES TO reconcil-lin.
+           STRING "HUERFANOS: " w-huerfanos " VACIOS: " w-vacios
+               DELIMITED BY SIZE INTO reconcil-lin.
+           WRITE reconcil-lin.
+           CLOSE PEDIDOS.
+           CLOSE LIBXPEDIDO.
+           CLOSE RECONCIL.
+           DISPLAY "PEDXPEDRECONCILE - huerfanos: " w-huerfanos
+               " vacios: " w-vacios.
+       END PROGRAM PEDXPEDRECONCILE.
