@@ -0,0 +1,88 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Loads clientes.txt into the CLIENTES indexed file
+      *          using the same update-or-insert pattern
+      *          lireriaAIndex.cbl uses for librerias.dat (OPEN I-O,
+      *          READ to check existence, REWRITE or WRITE as
+      *          appropriate), so a client dropped from today's
+      *          extract keeps its existing record instead of being
+      *          silently lost.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTEAINDEX.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLI ASSIGN TO "..\clientes.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT CLIENTES ASSIGN TO "..\clientes.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS cli-cod
+                   FILE STATUS IS ws-clientes-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLI.
+       01  cli-tex-reg.
+           03 cli-tex-cod pic 9(6).
+           03 cli-tex-nombre pic x(30).
+           03 cli-tex-telefono pic x(15).
+       FD  CLIENTES.
+           COPY "CLIREG.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-clientes value 1.
+       77  ws-clientes-status pic xx.
+       77  w-existe pic 9.
+           88 existe-cliente value 1.
+       77  w-agregados pic 9(6) value 0.
+       77  w-cambiados pic 9(6) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-CLIENTE.
+           PERFORM UNTIL fin-clientes
+               PERFORM 300-PROCESO
+               PERFORM 200-LEER-CLIENTE
+           END-PERFORM.
+           PERFORM 900-FIN.
+           GOBACK.
+       100-INICIO.
+           OPEN INPUT CLI.
+           OPEN I-O CLIENTES.
+           IF ws-clientes-status = "35"
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+       200-LEER-CLIENTE.
+           READ CLI
+               AT END MOVE 1 TO w-flag
+           END-READ.
+       300-PROCESO.
+           MOVE cli-tex-cod TO cli-cod.
+           READ CLIENTES
+               INVALID KEY MOVE 0 TO w-existe
+               NOT INVALID KEY MOVE 1 TO w-existe
+           END-READ.
+           MOVE cli-tex-nombre TO cli-nombre.
+           MOVE cli-tex-telefono TO cli-telefono.
+           IF existe-cliente
+               REWRITE cli-reg
+               ADD 1 TO w-cambiados
+           ELSE
+               WRITE cli-reg
+               ADD 1 TO w-agregados
+           END-IF.
+           DISPLAY cli-reg.
+       900-FIN.
+           CLOSE CLI.
+           CLOSE CLIENTES.
+           DISPLAY "CLIENTEAINDEX - agregados: " w-agregados
+               " cambiados: " w-cambiados.
+       END PROGRAM CLIENTEAINDEX.
