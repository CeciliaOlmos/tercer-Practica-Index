@@ -0,0 +1,55 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: On-demand inquiry program for librerias.dat. Prompts
+      *          for a zona and cod, does a keyed READ, and displays
+      *          the current record - the only way today to check one
+      *          bookstore is to dump the whole file and grep it.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBRERIAINQUIRY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRERIAS ASSIGN TO "..\librerias.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libreria-llave
+                   FILE STATUS IS ws-librerias-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBRERIAS.
+           COPY "LIBRREG.cpy".
+       WORKING-STORAGE SECTION.
+       77  ws-librerias-status pic xx.
+       77  w-zona pic 9(2).
+       77  w-cod pic x(6).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "LIBRERIAINQUIRY - ZONA: " WITH NO ADVANCING.
+           ACCEPT w-zona.
+           DISPLAY "LIBRERIAINQUIRY - CODIGO: " WITH NO ADVANCING.
+           ACCEPT w-cod.
+           OPEN INPUT LIBRERIAS.
+           IF ws-librerias-status NOT = "00"
+               DISPLAY "LIBRERIAINQUIRY - ERROR AL ABRIR LIBRERIAS: "
+                   ws-librerias-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE w-zona TO libreria-zona.
+           MOVE w-cod TO libreria-cod.
+           READ LIBRERIAS
+               INVALID KEY
+                   DISPLAY "LIBRERIA NO ENCONTRADA"
+               NOT INVALID KEY
+                   DISPLAY "ZONA: " libreria-zona
+                   DISPLAY "CODIGO: " libreria-cod
+                   DISPLAY "CALIFICACION: " libreria-calif
+                   DISPLAY "RAZON SOCIAL: " libreria-razsoc
+           END-READ.
+           CLOSE LIBRERIAS.
+           GOBACK.
+       END PROGRAM LIBRERIAINQUIRY.
