@@ -0,0 +1,155 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch transition program for ped-estado. Applies
+      *          shipment confirmations from embarques.txt (pending
+      *          -> enviado) and billing outcomes from facturacion.txt
+      *          (enviado -> facturado, or pending/enviado ->
+      *          cancelado), logging any order that is not found or
+      *          not in a state that allows the requested transition.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEDESTADOUPDATE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMBARQUES ASSIGN TO "..\embarques.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT FACTURACION ASSIGN TO "..\facturacion.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT PEDIDOS ASSIGN TO "..\pedidos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ped-llave
+                   FILE STATUS IS ws-pedidos-status.
+           SELECT ESTADO-LOG ASSIGN TO "..\pedidos-estado-log.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMBARQUES.
+       01  embq-tex-reg.
+           03 embq-tex-zona pic 9(2).
+           03 embq-tex-pedido pic 9(8).
+       FD  FACTURACION.
+       01  fact-tex-reg.
+           03 fact-tex-zona pic 9(2).
+           03 fact-tex-pedido pic 9(8).
+           03 fact-tex-resultado pic x(1).
+       FD  PEDIDOS.
+           COPY "PEDREG.cpy".
+       FD  ESTADO-LOG.
+       01  estado-log-lin pic x(60).
+       WORKING-STORAGE SECTION.
+       77  w-flag-embq pic 9.
+           88 fin-embarques value 1.
+       77  w-flag-fact pic 9.
+           88 fin-facturacion value 1.
+       77  ws-pedidos-status pic xx.
+       77  w-encontrado pic 9.
+           88 pedido-encontrado value 1.
+       77  w-transicion-ok pic 9.
+           88 transicion-ok value 1.
+       77  w-aplicados pic 9(6) value 0.
+       77  w-rechazados pic 9(6) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-PROCESAR-EMBARQUES.
+           PERFORM 300-PROCESAR-FACTURACION.
+           PERFORM 900-FIN.
+           GOBACK.
+       100-INICIO.
+           OPEN INPUT EMBARQUES.
+           OPEN INPUT FACTURACION.
+           OPEN I-O PEDIDOS.
+           IF ws-pedidos-status NOT = "00"
+               DISPLAY "PEDESTADOUPDATE - ERROR AL ABRIR PEDIDOS: "
+                   ws-pedidos-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT ESTADO-LOG.
+       200-PROCESAR-EMBARQUES.
+           PERFORM 210-LEER-EMBARQUE.
+           PERFORM UNTIL fin-embarques
+               MOVE embq-tex-zona TO ped-zona
+               MOVE embq-tex-pedido TO ped-pedido
+               READ PEDIDOS
+                   INVALID KEY MOVE 0 TO w-encontrado
+                   NOT INVALID KEY MOVE 1 TO w-encontrado
+               END-READ
+               IF pedido-encontrado AND ped-pendiente
+                   SET ped-enviado TO TRUE
+                   REWRITE ped-reg
+                   ADD 1 TO w-aplicados
+                   PERFORM 220-REGISTRAR-OK
+               ELSE
+                   ADD 1 TO w-rechazados
+                   PERFORM 230-REGISTRAR-RECHAZO
+               END-IF
+               PERFORM 210-LEER-EMBARQUE
+           END-PERFORM.
+       210-LEER-EMBARQUE.
+           READ EMBARQUES
+               AT END MOVE 1 TO w-flag-embq
+           END-READ.
+       220-REGISTRAR-OK.
+           MOVE SPACES TO estado-log-lin.
+           STRING "APLICADO ZONA " ped-zona " PEDIDO " ped-pedido
+               " NUEVO ESTADO " ped-estado
+               DELIMITED BY SIZE INTO estado-log-lin.
+           WRITE estado-log-lin.
+       230-REGISTRAR-RECHAZO.
+           MOVE SPACES TO estado-log-lin.
+           STRING "RECHAZADO ZONA " ped-zona " PEDIDO " ped-pedido
+               " TRANSICION NO VALIDA"
+               DELIMITED BY SIZE INTO estado-log-lin.
+           WRITE estado-log-lin.
+       300-PROCESAR-FACTURACION.
+           PERFORM 310-LEER-FACTURACION.
+           PERFORM UNTIL fin-facturacion
+               MOVE fact-tex-zona TO ped-zona
+               MOVE fact-tex-pedido TO ped-pedido
+               READ PEDIDOS
+                   INVALID KEY MOVE 0 TO w-encontrado
+                   NOT INVALID KEY MOVE 1 TO w-encontrado
+               END-READ
+               MOVE 0 TO w-transicion-ok
+               IF pedido-encontrado
+                   PERFORM 320-VALIDAR-TRANSICION-FACT
+               END-IF
+               IF transicion-ok
+                   MOVE fact-tex-resultado TO ped-estado
+                   REWRITE ped-reg
+                   ADD 1 TO w-aplicados
+                   PERFORM 220-REGISTRAR-OK
+               ELSE
+                   ADD 1 TO w-rechazados
+                   PERFORM 230-REGISTRAR-RECHAZO
+               END-IF
+               PERFORM 310-LEER-FACTURACION
+           END-PERFORM.
+       310-LEER-FACTURACION.
+           READ FACTURACION
+               AT END MOVE 1 TO w-flag-fact
+           END-READ.
+       320-VALIDAR-TRANSICION-FACT.
+           IF fact-tex-resultado = "F" AND ped-enviado
+               MOVE 1 TO w-transicion-ok
+           END-IF.
+           IF fact-tex-resultado = "C"
+                   AND (ped-pendiente OR ped-enviado)
+               MOVE 1 TO w-transicion-ok
+           END-IF.
+       900-FIN.
+           CLOSE EMBARQUES.
+           CLOSE FACTURACION.
+           CLOSE PEDIDOS.
+           CLOSE ESTADO-LOG.
+           DISPLAY "PEDESTADOUPDATE - aplicados: " w-aplicados
+               " rechazados: " w-rechazados.
+       END PROGRAM PEDESTADOUPDATE.
