@@ -0,0 +1,209 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Retention/purge program for PEDIDOS and its matching
+      *          LIBXPEDIDO lines. pedidos.dat is not keyed by
+      *          ped-fecha, so this walks it in its normal zona+pedido
+      *          key order and checks ped-fecha against a cutoff
+      *          computed from a configurable retention window; any
+      *          order older than the cutoff, and every LIBXPEDIDO
+      *          line under it (found the same START/READ-NEXT way
+      *          PedXpedReconcile.cbl and PickingList.cbl probe by
+      *          zona+pedido), is copied into the matching history
+      *          file and removed from the live one.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEDARCHIVAR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO "..\pedidos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ped-llave
+                   FILE STATUS IS ws-pedidos-status.
+           SELECT LIBXPEDIDO ASSIGN TO "..\libroxpedido.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libX-llave
+                   FILE STATUS IS ws-libx-status.
+           SELECT PEDIDOS-HIST ASSIGN TO "..\pedidos-hist.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS pedh-llave
+                   FILE STATUS IS ws-pedhist-status.
+           SELECT LIBXPEDIDO-HIST ASSIGN TO "..\libroxpedido-hist.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libXh-llave
+                   FILE STATUS IS ws-libxhist-status.
+           SELECT ARCHIVO-LOG ASSIGN TO "..\archivo-pedidos-log.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS.
+           COPY "PEDREG.cpy".
+       FD  LIBXPEDIDO.
+           COPY "LIBXREG.cpy".
+       FD  PEDIDOS-HIST.
+       01  pedh-reg.
+           03 pedh-llave.
+               05 pedh-zona pic 9(2).
+               05 pedh-pedido pic 9(8).
+           03 pedh-fecha pic x(8).
+           03 pedh-cliente pic 9(6).
+           03 pedh-estado pic x(1).
+       FD  LIBXPEDIDO-HIST.
+       01  libXh-reg.
+           03 libXh-llave.
+               05 libXh-zona pic 9(2).
+               05 libXh-nro-pedido pic 9(8).
+               05 libXh-cod-libro pic x(6).
+           03 libXh-cant pic 9(3).
+       FD  ARCHIVO-LOG.
+       01  archlog-lin pic x(60).
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-pedidos value 1.
+       77  w-flag-libx pic 9.
+           88 fin-lineas-libx value 1.
+       77  ws-pedidos-status pic xx.
+       77  ws-libx-status pic xx.
+       77  ws-pedhist-status pic xx.
+       77  ws-libxhist-status pic xx.
+       77  w-retencion-dias pic 9(4) value 0365.
+       77  w-fecha-hoy pic 9(8).
+       77  w-dia-juliano pic 9(8).
+       77  w-dia-corte pic 9(8).
+       77  w-fecha-corte pic 9(8).
+       77  w-ped-fecha-num pic 9(8).
+       77  w-zona-actual pic 9(2).
+       77  w-pedido-actual pic 9(8).
+       77  w-pedidos-archivados pic 9(6) value 0.
+       77  w-lineas-archivadas pic 9(6) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-PEDIDOS-ORDEN.
+           PERFORM UNTIL fin-pedidos
+               PERFORM 300-PROCESAR-PEDIDO
+               PERFORM 200-LEER-PEDIDOS-ORDEN
+           END-PERFORM.
+           PERFORM 900-FIN.
+           GOBACK.
+       100-INICIO.
+           ACCEPT w-retencion-dias FROM ENVIRONMENT "RETENCION_DIAS"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
+           COMPUTE w-dia-juliano =
+               FUNCTION INTEGER-OF-DATE(w-fecha-hoy).
+           COMPUTE w-dia-corte = w-dia-juliano - w-retencion-dias.
+           COMPUTE w-fecha-corte =
+               FUNCTION DATE-OF-INTEGER(w-dia-corte).
+           OPEN I-O PEDIDOS.
+           IF ws-pedidos-status NOT = "00"
+               DISPLAY "PEDARCHIVAR - ERROR AL ABRIR PEDIDOS: "
+                   ws-pedidos-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN I-O LIBXPEDIDO.
+           IF ws-libx-status NOT = "00"
+               DISPLAY "PEDARCHIVAR - ERROR AL ABRIR LIBXPEDIDO: "
+                   ws-libx-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN I-O PEDIDOS-HIST.
+           IF ws-pedhist-status = "35"
+               OPEN OUTPUT PEDIDOS-HIST
+           ELSE
+               IF ws-pedhist-status NOT = "00"
+                   DISPLAY "PEDARCHIVAR - ERROR AL ABRIR "
+                       "PEDIDOS-HIST: " ws-pedhist-status
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+           OPEN I-O LIBXPEDIDO-HIST.
+           IF ws-libxhist-status = "35"
+               OPEN OUTPUT LIBXPEDIDO-HIST
+           ELSE
+               IF ws-libxhist-status NOT = "00"
+                   DISPLAY "PEDARCHIVAR - ERROR AL ABRIR "
+                       "LIBXPEDIDO-HIST: " ws-libxhist-status
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+           OPEN OUTPUT ARCHIVO-LOG.
+       200-LEER-PEDIDOS-ORDEN.
+           READ PEDIDOS NEXT RECORD
+               AT END MOVE 1 TO w-flag
+           END-READ.
+       300-PROCESAR-PEDIDO.
+           MOVE ped-fecha TO w-ped-fecha-num.
+           IF w-ped-fecha-num < w-fecha-corte
+               MOVE ped-zona TO w-zona-actual
+               MOVE ped-pedido TO w-pedido-actual
+               MOVE ped-llave TO pedh-llave
+               MOVE ped-fecha TO pedh-fecha
+               MOVE ped-cliente TO pedh-cliente
+               MOVE ped-estado TO pedh-estado
+               WRITE pedh-reg
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+               DELETE PEDIDOS RECORD
+               ADD 1 TO w-pedidos-archivados
+               MOVE SPACES TO archlog-lin
+               STRING "PEDIDO ARCHIVADO ZONA " w-zona-actual
+                   " NRO " w-pedido-actual " FECHA " ped-fecha
+                   DELIMITED BY SIZE INTO archlog-lin
+               WRITE archlog-lin
+               PERFORM 310-ARCHIVAR-LINEAS-LIBX
+           END-IF.
+       310-ARCHIVAR-LINEAS-LIBX.
+           MOVE w-zona-actual TO libX-zona.
+           MOVE w-pedido-actual TO libX-nro-pedido.
+           MOVE LOW-VALUES TO libX-cod-libro.
+           MOVE 0 TO w-flag-libx.
+           START LIBXPEDIDO KEY IS NOT LESS THAN libX-llave
+               INVALID KEY MOVE 1 TO w-flag-libx
+           END-START.
+           PERFORM UNTIL fin-lineas-libx
+               READ LIBXPEDIDO NEXT RECORD
+                   AT END MOVE 1 TO w-flag-libx
+               END-READ
+               IF NOT fin-lineas-libx
+                   IF libX-zona NOT = w-zona-actual
+                           OR libX-nro-pedido NOT = w-pedido-actual
+                       MOVE 1 TO w-flag-libx
+                   ELSE
+                       MOVE libX-llave TO libXh-llave
+                       MOVE libX-cant TO libXh-cant
+                       WRITE libXh-reg
+                           INVALID KEY
+                               CONTINUE
+                       END-WRITE
+                       DELETE LIBXPEDIDO RECORD
+                       ADD 1 TO w-lineas-archivadas
+                   END-IF
+               END-IF
+           END-PERFORM.
+       900-FIN.
+           CLOSE PEDIDOS.
+           CLOSE LIBXPEDIDO.
+           CLOSE PEDIDOS-HIST.
+           CLOSE LIBXPEDIDO-HIST.
+           CLOSE ARCHIVO-LOG.
+           DISPLAY "PEDARCHIVAR - corte: " w-fecha-corte
+               " pedidos archivados: " w-pedidos-archivados
+               " lineas archivadas: " w-lineas-archivadas.
+       END PROGRAM PEDARCHIVAR.
