@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Demand-ranking report off libroxpedido.dat. Sums
+      *          libX-cant by libX-cod-libro across every zona and
+      *          pedido (LIBXPEDIDO's primary key groups by
+      *          zona+pedido+libro, not by libro alone, so the running
+      *          totals are kept in a bounded table the same way
+      *          lireriaAIndex.cbl tracks touched keys), then lists
+      *          the titles from highest to lowest total units
+      *          ordered.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANKINGLIBROS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBXPEDIDO ASSIGN TO "..\libroxpedido.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libX-llave
+                   FILE STATUS IS ws-libx-status.
+           SELECT LIBROS ASSIGN TO "..\libros.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS lib-llave
+                   ALTERNATE RECORD KEY IS lib-cod-libro
+                       WITH DUPLICATES
+                   FILE STATUS IS ws-libros-status.
+           SELECT RANKING ASSIGN TO "..\ranking-libros.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBXPEDIDO.
+           COPY "LIBXREG.cpy".
+       FD  LIBROS.
+           COPY "LIBREG.cpy".
+       FD  RANKING.
+       01  ranking-lin pic x(60).
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9.
+           88 fin-libx value 1.
+       77  ws-libx-status pic xx.
+       77  ws-libros-status pic xx.
+       77  w-idx pic 9(4).
+       77  w-rank-cant pic 9(4) value 0.
+       01  w-rank-tbl.
+           03 w-rank occurs 999 times.
+               05 w-rank-libro pic x(6).
+               05 w-rank-total pic 9(8).
+       77  w-idx-coincide pic 9(4).
+       77  w-hallado pic 9.
+           88 libro-hallado value 1.
+       77  w-encontrado pic 9.
+           88 libro-encontrado value 1.
+       77  w-pos pic 9(4).
+       01  w-rank-temp.
+           03 w-temp-libro pic x(6).
+           03 w-temp-total pic 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-LIBX.
+           PERFORM UNTIL fin-libx
+               PERFORM 300-ACUMULAR
+               PERFORM 200-LEER-LIBX
+           END-PERFORM.
+           PERFORM 500-ORDENAR-RANKING.
+           PERFORM 600-IMPRIMIR-RANKING.
+           PERFORM 900-FIN.
+           GOBACK.
+       100-INICIO.
+           OPEN INPUT LIBXPEDIDO.
+           IF ws-libx-status NOT = "00"
+               DISPLAY "RANKINGLIBROS - ERROR AL ABRIR LIBXPEDIDO: "
+                   ws-libx-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN INPUT LIBROS.
+           IF ws-libros-status NOT = "00"
+               DISPLAY "RANKINGLIBROS - ERROR AL ABRIR LIBROS: "
+                   ws-libros-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT RANKING.
+       200-LEER-LIBX.
+           READ LIBXPEDIDO NEXT RECORD
+               AT END MOVE 1 TO w-flag
+           END-READ.
+       300-ACUMULAR.
+           MOVE 0 TO w-hallado.
+           PERFORM VARYING w-idx FROM 1 BY 1
+                   UNTIL w-idx > w-rank-cant
+                       OR libro-hallado
+               IF w-rank-libro (w-idx) = libX-cod-libro
+                   MOVE 1 TO w-hallado
+                   MOVE w-idx TO w-idx-coincide
+               END-IF
+           END-PERFORM.
+           IF libro-hallado
+               ADD libX-cant TO w-rank-total (w-idx-coincide)
+           ELSE
+               IF w-rank-cant < 999
+                   ADD 1 TO w-rank-cant
+                   MOVE libX-cod-libro TO w-rank-libro (w-rank-cant)
+                   MOVE libX-cant TO w-rank-total (w-rank-cant)
+               END-IF
+           END-IF.
+       500-ORDENAR-RANKING.
+           IF w-rank-cant > 1
+               PERFORM VARYING w-idx FROM 1 BY 1
+                       UNTIL w-idx > w-rank-cant - 1
+                   PERFORM VARYING w-pos FROM 1 BY 1
+                           UNTIL w-pos > w-rank-cant - w-idx
+                       IF w-rank-total (w-pos) <
+                               w-rank-total (w-pos + 1)
+                           MOVE w-rank (w-pos) TO w-rank-temp
+                           MOVE w-rank (w-pos + 1) TO w-rank (w-pos)
+                           MOVE w-rank-temp TO w-rank (w-pos + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+       600-IMPRIMIR-RANKING.
+           MOVE "RANKING DE LIBROS POR UNIDADES PEDIDAS" TO
+               ranking-lin.
+           WRITE ranking-lin.
+           PERFORM VARYING w-idx FROM 1 BY 1 UNTIL w-idx > w-rank-cant
+               MOVE w-rank-libro (w-idx) TO lib-cod-libro
+               READ LIBROS KEY IS lib-cod-libro
+                   INVALID KEY MOVE 0 TO w-encontrado
+                   NOT INVALID KEY MOVE 1 TO w-encontrado
+               END-READ
+               MOVE SPACES TO ranking-lin
+               IF libro-encontrado
+                   STRING w-idx ") " w-rank-libro (w-idx) " "
+                       lib-nombre " TOTAL " w-rank-total (w-idx)
+                       DELIMITED BY SIZE INTO ranking-lin
+               ELSE
+                   STRING w-idx ") " w-rank-libro (w-idx)
+                       " NOMBRE DESCONOCIDO TOTAL " w-rank-total (w-idx)
+                       DELIMITED BY SIZE INTO ranking-lin
+               END-IF
+               WRITE ranking-lin
+           END-PERFORM.
+       900-FIN.
+           CLOSE LIBXPEDIDO.
+           CLOSE LIBROS.
+           CLOSE RANKING.
+           DISPLAY "RANKINGLIBROS - titulos evaluados: " w-rank-cant.
+       END PROGRAM RANKINGLIBROS.
