@@ -1,53 +1,89 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PEDIDOS ASSIGN TO "..\pedidos.dat"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS ped-llave.
-           SELECT LIBXPEDIDO ASSIGN TO "..\libroxpedido.dat"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS libX-llave.
-           SELECT LIBRERIAS ASSIGN TO "..\librerias.dat"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS libreria-llave.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PEDIDOS.
-       01  ped-reg.
-           03 ped-llave.
-               05 ped-zona pic 9(2).
-               05 ped-pedido pic 9(8).
-           03 ped-fecha pic x(8).
-           03 ped-cliente pic 9(6).
-       FD  LIBXPEDIDO.
-       01  libX-reg.
-           03 libX-llave.
-               05 libX-zona pic 9(2).
-               05 libX-nro-pedido pic 9(8).
-               05 libX-cod-libro pic x(6).
-           03 libX-cant pic 9(3).
-       FD  LIBRERIAS.
-       01  libreria-reg.
-           03 libreria-llave.
-               05 libreria-zona pic 9(2).
-               05 libreria-calif pic 9(3).
-               05 libreria-cod pic x(6).
-           03 libreria-razsoc pic x(20).
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch driver - runs the LIBRERIAS, LIBROS,
+      *          PEDIDOS and LIBXPEDIDO index-build steps in dependency
+      *          order and stops the chain if any step fails.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TERCERAPRACTICA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO "..\pedidos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ped-llave.
+           SELECT LIBXPEDIDO ASSIGN TO "..\libroxpedido.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libX-llave.
+           SELECT LIBRERIAS ASSIGN TO "..\librerias.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libreria-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS.
+           COPY "PEDREG.cpy".
+       FD  LIBXPEDIDO.
+           COPY "LIBXREG.cpy".
+       FD  LIBRERIAS.
+           COPY "LIBRREG.cpy".
+       WORKING-STORAGE SECTION.
+       01  w-paso pic x(20).
+       01  w-rc pic s9(4) comp.
+       01  w-parcial pic 9 value 0.
+           88 hubo-parcial value 1.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "TERCERAPRACTICA - inicio carga nocturna".
+
+           MOVE "LIRERIAAINDEX" TO w-paso.
+           CALL "LIRERIAAINDEX".
+           PERFORM 900-CHECK-RC.
+
+           MOVE "LIBROSAINDEX" TO w-paso.
+           CALL "LIBROSAINDEX".
+           PERFORM 900-CHECK-RC.
+
+           MOVE "PEDAINDEX" TO w-paso.
+           CALL "PEDAINDEX".
+           PERFORM 900-CHECK-RC.
+
+           MOVE "XPEDAINDEX" TO w-paso.
+           CALL "XPEDAINDEX".
+           PERFORM 900-CHECK-RC.
+
+           MOVE "XPEDSTOCKUPDATE" TO w-paso.
+           CALL "XPEDSTOCKUPDATE".
+           PERFORM 900-CHECK-RC.
+
+           IF hubo-parcial
+               DISPLAY "TERCERAPRACTICA - carga nocturna completada "
+                   "CON ADVERTENCIAS"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY "TERCERAPRACTICA - carga nocturna completada OK"
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       900-CHECK-RC.
+           MOVE RETURN-CODE TO w-rc.
+           IF w-rc >= 8
+               DISPLAY "TERCERAPRACTICA - PASO " w-paso
+                   " FALLO CON RETURN-CODE " w-rc
+               DISPLAY "TERCERAPRACTICA - carga nocturna ABORTADA"
+               MOVE w-rc TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF w-rc NOT = 0
+               DISPLAY "TERCERAPRACTICA - PASO " w-paso
+                   " TERMINO CON RETURN-CODE " w-rc " (continua)"
+               MOVE 1 TO w-parcial
+           END-IF.
+
+       END PROGRAM TERCERAPRACTICA.
