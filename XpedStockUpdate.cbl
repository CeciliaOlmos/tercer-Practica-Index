@@ -0,0 +1,163 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Commits each LIBXPEDIDO order line against LIBROS
+      *          stock - decrementing lib-stock by libX-cant when
+      *          there is enough stock, and logging a shortfall
+      *          instead of decrementing when there is not. Meant to
+      *          run right after XPEDAINDEX loads libroxpedido.dat.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XPEDSTOCKUPDATE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBXPEDIDO ASSIGN TO "..\libroxpedido.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libX-llave
+                   FILE STATUS IS ws-libx-status.
+           SELECT LIBROS ASSIGN TO "..\libros.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS lib-llave
+                   ALTERNATE RECORD KEY IS lib-cod-libro
+                       WITH DUPLICATES
+                   FILE STATUS IS ws-libros-status.
+           SELECT LIBRERIAS ASSIGN TO "..\librerias.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS libreria-llave
+                   FILE STATUS IS ws-librerias-status.
+           SELECT FALTANTES ASSIGN TO "..\faltantes.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBXPEDIDO.
+           COPY "LIBXREG.cpy".
+       FD  LIBROS.
+           COPY "LIBREG.cpy".
+       FD  LIBRERIAS.
+           COPY "LIBRREG.cpy".
+       FD  FALTANTES.
+       01  falt-lin pic x(60).
+       WORKING-STORAGE SECTION.
+       77  ws-libx-status pic xx.
+       77  ws-libros-status pic xx.
+       77  ws-librerias-status pic xx.
+       77  w-flag pic 9.
+           88 fin-archivo value 1.
+       77  w-comprometidos pic 9(6) value 0.
+       77  w-faltantes pic 9(6) value 0.
+       77  w-libro-ok pic 9.
+           88 libro-ok value 1.
+       77  w-sin-mas-libros pic 9.
+           88 sin-mas-libros value 1.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-LIBX.
+           PERFORM UNTIL fin-archivo
+               PERFORM 300-PROCESO
+               PERFORM 200-LEER-LIBX
+           END-PERFORM.
+           PERFORM 400-FIN.
+           GOBACK.
+       100-INICIO.
+           OPEN INPUT LIBXPEDIDO.
+           IF ws-libx-status NOT = "00"
+               DISPLAY "XPEDSTOCKUPDATE - ERROR AL ABRIR LIBXPEDIDO: "
+                   ws-libx-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN I-O LIBROS.
+           IF ws-libros-status NOT = "00"
+               DISPLAY "XPEDSTOCKUPDATE - ERROR AL ABRIR LIBROS: "
+                   ws-libros-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN INPUT LIBRERIAS.
+           IF ws-librerias-status NOT = "00"
+               DISPLAY "XPEDSTOCKUPDATE - ERROR AL ABRIR LIBRERIAS: "
+                   ws-librerias-status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT FALTANTES.
+       200-LEER-LIBX.
+           READ LIBXPEDIDO NEXT RECORD
+               AT END MOVE 1 TO w-flag
+           END-READ.
+       300-PROCESO.
+           PERFORM 320-RESOLVER-LIBRO-ZONA.
+           IF libro-ok
+               IF lib-stock >= libX-cant
+                   SUBTRACT libX-cant FROM lib-stock
+                   REWRITE lib-reg
+                   ADD 1 TO w-comprometidos
+               ELSE
+                   PERFORM 310-REGISTRAR-FALTANTE
+               END-IF
+           ELSE
+               PERFORM 310-REGISTRAR-FALTANTE
+           END-IF.
+       320-RESOLVER-LIBRO-ZONA.
+           MOVE 0 TO w-libro-ok.
+           MOVE libX-cod-libro TO lib-cod-libro.
+           START LIBROS KEY IS EQUAL lib-cod-libro
+               INVALID KEY MOVE 1 TO w-sin-mas-libros
+               NOT INVALID KEY MOVE 0 TO w-sin-mas-libros
+           END-START.
+           PERFORM UNTIL sin-mas-libros OR libro-ok
+               READ LIBROS NEXT RECORD
+                   AT END MOVE 1 TO w-sin-mas-libros
+                   NOT AT END
+                       IF lib-cod-libro NOT = libX-cod-libro
+                           MOVE 1 TO w-sin-mas-libros
+                       ELSE
+                           MOVE libX-zona TO libreria-zona
+                           MOVE lib-cod-libreria TO libreria-cod
+                           READ LIBRERIAS
+                               INVALID KEY CONTINUE
+                               NOT INVALID KEY MOVE 1 TO w-libro-ok
+                           END-READ
+                       END-IF
+               END-READ
+           END-PERFORM.
+       310-REGISTRAR-FALTANTE.
+           ADD 1 TO w-faltantes.
+           MOVE SPACES TO falt-lin.
+           IF libro-ok
+               STRING "PEDIDO " libX-zona libX-nro-pedido
+                   " LIBRO " libX-cod-libro
+                   " PEDIDO " libX-cant
+                   " STOCK " lib-stock DELIMITED BY SIZE
+                   INTO falt-lin
+           ELSE
+               STRING "PEDIDO " libX-zona libX-nro-pedido
+                   " LIBRO " libX-cod-libro
+                   " PEDIDO " libX-cant
+                   " LIBRO/LIBRERIA NO ENCONTRADO" DELIMITED BY SIZE
+                   INTO falt-lin
+           END-IF.
+           WRITE falt-lin.
+           DISPLAY "XPEDSTOCKUPDATE - faltante: " falt-lin.
+       400-FIN.
+           CLOSE LIBXPEDIDO.
+           CLOSE LIBROS.
+           CLOSE LIBRERIAS.
+           CLOSE FALTANTES.
+           DISPLAY "XPEDSTOCKUPDATE - comprometidos: " w-comprometidos
+               " faltantes: " w-faltantes.
+           PERFORM 430-FIJAR-RETURN-CODE.
+       430-FIJAR-RETURN-CODE.
+           IF w-faltantes > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       END PROGRAM XPEDSTOCKUPDATE.
